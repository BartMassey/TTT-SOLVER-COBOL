@@ -1,16 +1,601 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TTT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-in ASSIGN TO "TTTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-in-status.
+           SELECT ttt-rej ASSIGN TO "TTTREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-rej-status.
+           SELECT ttt-rpt ASSIGN TO "TTTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-rpt-status.
+           SELECT ttt-hist ASSIGN TO "TTTHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-hist-status.
+           SELECT ttt-ckpt ASSIGN TO "TTTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-ckpt-status.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  ttt-in
+           RECORDING MODE IS F.
        COPY state.
-       01 v PIC S9 COMP.
+
+       FD  ttt-rej
+           RECORDING MODE IS F.
+       01 rej-rec.
+           05 rej-rec-no PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 rej-game-id PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 rej-source-system-id PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 rej-on-move PIC S9 SIGN IS LEADING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 rej-board PIC X(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 rej-reason PIC X(40).
+
+       FD  ttt-rpt
+           RECORDING MODE IS F.
+      *    Widened from X(120) to X(160) once the PV= field (req021)
+      *    pushed the detail line past 120 columns, then to X(240)
+      *    once the MVLOG= field (req009's path reconstruction) pushed
+      *    it past 160.
+       01 rpt-line PIC X(240).
+
+       FD  ttt-hist
+           RECORDING MODE IS F.
+       COPY hist.
+
+       FD  ttt-ckpt
+           RECORDING MODE IS F.
+       01 ckpt-rec.
+           05 ckpt-rec-no PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 ckpt-win-count PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 ckpt-draw-count PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 ckpt-loss-count PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 ckpt-reject-count PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 ws-parm PIC X(80) VALUE SPACES.
+       01 ws-restart-key PIC 9(6) VALUE 0.
+       01 ws-ckpt-interval PIC 9(6) VALUE 100.
+       01 ws-ckpt-status PIC XX VALUE SPACES.
+       01 ws-game-value PIC S9 COMP.
+       01 ws-move-row PIC 9 COMP.
+       01 ws-move-col PIC 9 COMP.
+       01 ws-alpha PIC S9 COMP.
+       01 ws-beta PIC S9 COMP.
+       01 ws-node-count PIC 9(9) COMP.
+      *    Grouped so the CALL "NegaMax" below passes one unambiguous
+      *    group-level argument instead of two bare OCCURS items --
+      *    an unsubscripted OCCURS item passed BY REFERENCE is
+      *    ambiguous (whole table vs. element 1) in the default
+      *    dialect; wrapping it in an enclosing group sidesteps that.
+       01 ws-pv-arg-group.
+           05 ws-pv-row PIC 9 COMP OCCURS 9 TIMES.
+           05 ws-pv-col PIC 9 COMP OCCURS 9 TIMES.
+       01 ws-pv-length PIC 9 COMP.
+       01 pv-idx PIC 9 COMP.
+       01 ws-pv-disp PIC X(45) VALUE SPACES.
+       01 ws-pv-disp-ptr PIC 9(4) COMP.
+       01 disp-pv-row PIC 9.
+       01 disp-pv-col PIC 9.
+       01 ws-move-log-disp PIC X(70) VALUE SPACES.
+       01 ws-move-log-disp-ptr PIC 9(4) COMP.
+       01 log-idx PIC 9 COMP.
+       01 disp-log-row PIC 9.
+       01 disp-log-col PIC 9.
+       01 ws-log-side-lit PIC X.
+       01 ws-total-node-count PIC 9(9) COMP VALUE 0.
+       01 disp-total-node-count PIC 9(9).
+       01 ws-cache-found-sw PIC X.
+       01 ws-cache-result PIC S9 COMP.
+       01 ws-cache-move-row PIC 9 COMP.
+       01 ws-cache-move-col PIC 9 COMP.
+       01 ws-rec-no PIC 9(6) VALUE 0.
+
+       01 ws-valid-sw PIC X.
+       01 ws-reject-reason PIC X(40).
+
+       01 ws-in-status PIC XX VALUE SPACES.
+       01 ws-rej-status PIC XX VALUE SPACES.
+       01 ws-rpt-status PIC XX VALUE SPACES.
+       01 ws-hist-status PIC XX VALUE SPACES.
+       01 ws-eof-sw PIC X VALUE "N".
+           88 end-of-input VALUE "Y".
+       01 ws-ckpt-eof-sw PIC X VALUE "N".
+           88 end-of-ckpt VALUE "Y".
+
+       01 ws-win-count PIC 9(6) VALUE 0.
+       01 ws-draw-count PIC 9(6) VALUE 0.
+       01 ws-loss-count PIC 9(6) VALUE 0.
+       01 ws-reject-count PIC 9(6) VALUE 0.
+
+       01 ws-input-count PIC 9(6) VALUE 0.
+       01 ws-output-count PIC 9(6) VALUE 0.
+       01 ws-cum-input-count PIC 9(6) VALUE 0.
+       01 ws-balanced-lit PIC X(3) VALUE "YES".
+
+       01 ws-audit-job-name PIC X(8) VALUE "TTT".
+       01 ws-audit-input-source PIC X(20) VALUE "TTTIN".
+       01 ws-audit-position-count PIC 9(9) COMP.
+       01 ws-audit-outcome PIC X(10) VALUE SPACES.
+
+       01 ws-current-date.
+           05 ws-cd-yyyy PIC 9(4).
+           05 ws-cd-mm PIC 9(2).
+           05 ws-cd-dd PIC 9(2).
+
+       01 ws-board-disp PIC X(9).
+       01 ws-outcome-lit PIC X(4).
+
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 disp-idx PIC 9 COMP.
+
+       01 ws-detail-line.
+           05 FILLER PIC X(6) VALUE "RECNO=".
+           05 wd-rec-no PIC 9(6).
+           05 FILLER PIC X(8) VALUE " GAMEID=".
+           05 wd-game-id PIC X(10).
+           05 FILLER PIC X(7) VALUE " BOARD=".
+           05 wd-board PIC X(9).
+           05 FILLER PIC X(9) VALUE " ON-MOVE=".
+           05 wd-on-move PIC S9 SIGN IS LEADING SEPARATE.
+           05 FILLER PIC X(6) VALUE " MOVE=".
+           05 FILLER PIC X(1) VALUE "(".
+           05 wd-move-row PIC 9.
+           05 FILLER PIC X(1) VALUE ",".
+           05 wd-move-col PIC 9.
+           05 FILLER PIC X(2) VALUE ") ".
+           05 FILLER PIC X(7) VALUE "VALUE=".
+           05 wd-value PIC S9 SIGN IS LEADING SEPARATE.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 wd-outcome PIC X(4).
+           05 FILLER PIC X(7) VALUE " NODES=".
+           05 wd-node-count PIC 9(9).
+           05 FILLER PIC X(7) VALUE " MVCNT=".
+           05 wd-move-count PIC 9.
+           05 FILLER PIC X(4) VALUE " PV=".
+           05 wd-pv PIC X(45).
+           05 FILLER PIC X(7) VALUE " MVLOG=".
+           05 wd-move-log PIC X(70).
 
        PROCEDURE DIVISION.
-           CALL "NegaMax" USING
-             BY REFERENCE state
-             BY REFERENCE v
-           DISPLAY v
+       0000-MAIN.
+           PERFORM 0050-PARSE-PARM
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-WRITE-HEADING
 
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL end-of-input
+               ADD 1 TO ws-rec-no
+               IF ws-rec-no > ws-restart-key THEN
+                   ADD 1 TO ws-input-count
+                   PERFORM 2000-PROCESS-RECORD
+                   PERFORM 2500-CHECKPOINT-IF-DUE
+               END-IF
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+           PERFORM 0925-BALANCE-CONTROLS
+           PERFORM 0950-SET-RETURN-CODE
+           PERFORM 0975-WRITE-AUDIT-LOG
+           CALL "TransCache" USING
+             BY REFERENCE state
+             BY CONTENT "C"
+             BY REFERENCE ws-cache-found-sw
+             BY REFERENCE ws-cache-result
+             BY REFERENCE ws-cache-move-row
+             BY REFERENCE ws-cache-move-col
+           CLOSE ttt-in ttt-rej ttt-rpt ttt-hist ttt-ckpt
            STOP RUN.
+
+      *    PARM format is RESTART=nnnnnn, where nnnnnn is the record
+      *    number of the last position successfully processed by the
+      *    run being restarted -- operations reads that key off the
+      *    prior run's last TTTCKPT record (or its abend point) and
+      *    resupplies it here.  Records up to and including the key
+      *    are skipped (not re-validated, re-searched, or re-written)
+      *    on the restart run; an absent or blank PARM means a normal
+      *    run from the top.
+       0050-PARSE-PARM.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           IF ws-parm(1:8) = "RESTART=" THEN
+               MOVE ws-parm(9:6) TO ws-restart-key
+           END-IF.
+
+      *    A restart run (RESTART=nnnnnn supplied) must not truncate
+      *    TTTREJ/TTTRPT the way a normal from-the-top run does --
+      *    the prior run's content for them is the whole day's feed
+      *    up to the restart point and has to stay in place, so these
+      *    three open EXTEND (same status-35 "doesn't exist yet"
+      *    fallback already used for TTTHIST) instead of OUTPUT
+      *    whenever ws-restart-key is set.  TTTCKPT's own last record
+      *    is read back first (0125-READ-LAST-CHECKPOINT) so this
+      *    run's control totals pick up where the restarted run left
+      *    off rather than starting back at zero.
+       0100-OPEN-FILES.
+           OPEN INPUT ttt-in
+           IF ws-in-status NOT = "00" THEN
+               DISPLAY "TTT: unable to open TTTIN, status "
+                   ws-in-status
+               STOP RUN
+           END-IF
+
+           IF ws-restart-key > 0 THEN
+               OPEN EXTEND ttt-rej
+               IF ws-rej-status = "35" THEN
+                   OPEN OUTPUT ttt-rej
+                   CLOSE ttt-rej
+                   OPEN EXTEND ttt-rej
+               END-IF
+           ELSE
+               OPEN OUTPUT ttt-rej
+           END-IF
+           IF ws-rej-status NOT = "00" THEN
+               DISPLAY "TTT: unable to open TTTREJ, status "
+                   ws-rej-status
+               CLOSE ttt-in
+               STOP RUN
+           END-IF
+
+           IF ws-restart-key > 0 THEN
+               OPEN EXTEND ttt-rpt
+               IF ws-rpt-status = "35" THEN
+                   OPEN OUTPUT ttt-rpt
+                   CLOSE ttt-rpt
+                   OPEN EXTEND ttt-rpt
+               END-IF
+           ELSE
+               OPEN OUTPUT ttt-rpt
+           END-IF
+           IF ws-rpt-status NOT = "00" THEN
+               DISPLAY "TTT: unable to open TTTRPT, status "
+                   ws-rpt-status
+               CLOSE ttt-in ttt-rej
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ttt-hist
+           IF ws-hist-status = "35" THEN
+               OPEN OUTPUT ttt-hist
+               CLOSE ttt-hist
+               OPEN EXTEND ttt-hist
+           END-IF
+           IF ws-hist-status NOT = "00" THEN
+               DISPLAY "TTT: unable to open TTTHIST, status "
+                   ws-hist-status
+               CLOSE ttt-in ttt-rej ttt-rpt
+               STOP RUN
+           END-IF
+
+           IF ws-restart-key > 0 THEN
+               PERFORM 0125-READ-LAST-CHECKPOINT
+               OPEN EXTEND ttt-ckpt
+               IF ws-ckpt-status = "35" THEN
+                   OPEN OUTPUT ttt-ckpt
+                   CLOSE ttt-ckpt
+                   OPEN EXTEND ttt-ckpt
+               END-IF
+           ELSE
+               OPEN OUTPUT ttt-ckpt
+           END-IF
+           IF ws-ckpt-status NOT = "00" THEN
+               DISPLAY "TTT: unable to open TTTCKPT, status "
+                   ws-ckpt-status
+               CLOSE ttt-in ttt-rej ttt-rpt ttt-hist
+               STOP RUN
+           END-IF.
+
+      *    Reads TTTCKPT under INPUT to end-of-file, keeping only the
+      *    last record read (sequential files have no "read backward",
+      *    so finding the last one means reading them all), then seeds
+      *    this run's control totals from it before 0100-OPEN-FILES
+      *    reopens TTTCKPT EXTEND for this run's own checkpoints.  A
+      *    missing TTTCKPT (status 35 -- nothing to resume from) or an
+      *    empty one leaves the counters at their initial zero.
+      *    ws-output-count has no corresponding ckpt-output-count field
+      *    (it has always been the derived win+draw+loss total, which
+      *    0925-BALANCE-CONTROLS itself checks) so it is rebuilt from
+      *    the three restored counts rather than read back directly.
+       0125-READ-LAST-CHECKPOINT.
+           OPEN INPUT ttt-ckpt
+           IF ws-ckpt-status = "00" THEN
+               PERFORM UNTIL end-of-ckpt
+                   READ ttt-ckpt
+                       AT END
+                           SET end-of-ckpt TO TRUE
+                       NOT AT END
+                           MOVE ckpt-win-count TO ws-win-count
+                           MOVE ckpt-draw-count TO ws-draw-count
+                           MOVE ckpt-loss-count TO ws-loss-count
+                           MOVE ckpt-reject-count TO ws-reject-count
+                   END-READ
+               END-PERFORM
+               ADD ws-win-count ws-draw-count ws-loss-count
+                   GIVING ws-output-count
+               CLOSE ttt-ckpt
+           END-IF.
+
+       0200-WRITE-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date
+           MOVE SPACES TO rpt-line
+           STRING "TTT SOLVER REPORT  RUN DATE " ws-cd-yyyy "-"
+               ws-cd-mm "-" ws-cd-dd
+               DELIMITED BY SIZE INTO rpt-line
+           WRITE rpt-line
+           MOVE ALL "-" TO rpt-line
+           WRITE rpt-line.
+
+       1000-READ-NEXT.
+           READ ttt-in
+               AT END SET end-of-input TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           CALL "ValidateState" USING
+             BY REFERENCE state
+             BY REFERENCE ws-valid-sw
+             BY REFERENCE ws-reject-reason
+
+           IF ws-valid-sw NOT = "Y" THEN
+               ADD 1 TO ws-reject-count
+               PERFORM 2100-WRITE-REJECT
+           ELSE
+               MOVE -1 TO ws-alpha
+               MOVE 1 TO ws-beta
+               MOVE 0 TO ws-node-count
+               CALL "NegaMax" USING
+                 BY REFERENCE state
+                 BY REFERENCE ws-game-value
+                 BY REFERENCE ws-move-row
+                 BY REFERENCE ws-move-col
+                 BY REFERENCE ws-alpha
+                 BY REFERENCE ws-beta
+                 BY REFERENCE ws-node-count
+                 BY REFERENCE ws-pv-arg-group
+                 BY REFERENCE ws-pv-length
+               ADD ws-node-count TO ws-total-node-count
+               PERFORM 2200-TALLY-OUTCOME
+               PERFORM 2300-WRITE-DETAIL
+               PERFORM 2400-WRITE-HISTORY
+           END-IF.
+
+       2100-WRITE-REJECT.
+           MOVE SPACES TO rej-rec
+           MOVE ws-rec-no TO rej-rec-no
+           MOVE game-id TO rej-game-id
+           MOVE source-system-id TO rej-source-system-id
+           MOVE on-move TO rej-on-move
+           MOVE SPACES TO rej-board
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   COMPUTE disp-idx = (r - 1) * 3 + c
+                   EVALUATE b-elem(r, c)
+                       WHEN 0
+                           MOVE "0" TO rej-board(disp-idx:1)
+                       WHEN 1
+                           MOVE "1" TO rej-board(disp-idx:1)
+                       WHEN OTHER
+                           MOVE "2" TO rej-board(disp-idx:1)
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM
+           MOVE ws-reject-reason TO rej-reason
+           WRITE rej-rec.
+
+       2200-TALLY-OUTCOME.
+           ADD 1 TO ws-output-count
+           EVALUATE ws-game-value
+               WHEN 1
+                   ADD 1 TO ws-win-count
+                   MOVE "WIN " TO ws-outcome-lit
+               WHEN 0
+                   ADD 1 TO ws-draw-count
+                   MOVE "DRAW" TO ws-outcome-lit
+               WHEN -1
+                   ADD 1 TO ws-loss-count
+                   MOVE "LOSS" TO ws-outcome-lit
+           END-EVALUATE.
+
+       2300-WRITE-DETAIL.
+           MOVE SPACES TO ws-board-disp
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   COMPUTE disp-idx = (r - 1) * 3 + c
+                   EVALUATE b-elem(r, c)
+                       WHEN 0
+                           MOVE "0" TO ws-board-disp(disp-idx:1)
+                       WHEN 1
+                           MOVE "1" TO ws-board-disp(disp-idx:1)
+                       WHEN OTHER
+                           MOVE "2" TO ws-board-disp(disp-idx:1)
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM
+
+           MOVE ws-rec-no TO wd-rec-no
+           MOVE game-id TO wd-game-id
+           MOVE ws-board-disp TO wd-board
+           MOVE on-move TO wd-on-move
+           MOVE ws-move-row TO wd-move-row
+           MOVE ws-move-col TO wd-move-col
+           MOVE ws-game-value TO wd-value
+           MOVE ws-outcome-lit TO wd-outcome
+           MOVE ws-node-count TO wd-node-count
+           MOVE move-count TO wd-move-count
+           PERFORM 2350-BUILD-PV-DISPLAY
+           MOVE ws-pv-disp TO wd-pv
+           PERFORM 2360-BUILD-MOVE-LOG-DISPLAY
+           MOVE ws-move-log-disp TO wd-move-log
+           MOVE ws-detail-line TO rpt-line
+           WRITE rpt-line.
+
+      *    Renders the principal variation NegaMax reported -- the
+      *    best-reply sequence it found leading to a terminal position
+      *    -- as "(r,c)(r,c)..." so the report explains not just the
+      *    recommended move but the line it is based on.
+       2350-BUILD-PV-DISPLAY.
+           MOVE SPACES TO ws-pv-disp
+           MOVE 1 TO ws-pv-disp-ptr
+           PERFORM VARYING pv-idx FROM 1 BY 1
+               UNTIL pv-idx > ws-pv-length
+               MOVE ws-pv-row(pv-idx) TO disp-pv-row
+               MOVE ws-pv-col(pv-idx) TO disp-pv-col
+               STRING "(" disp-pv-row "," disp-pv-col ")"
+                   DELIMITED BY SIZE
+                   INTO ws-pv-disp
+                   WITH POINTER ws-pv-disp-ptr
+           END-PERFORM.
+
+      *    Renders the move-log carried on the state record -- the path
+      *    that reached this position, logged move-by-move as the
+      *    position was built up -- as "(r,c:X)(r,c:O)..." the same way
+      *    2350-BUILD-PV-DISPLAY renders the forward-looking PV, so the
+      *    report shows both how the position was reached and where
+      *    NegaMax recommends going from here.
+       2360-BUILD-MOVE-LOG-DISPLAY.
+           MOVE SPACES TO ws-move-log-disp
+           MOVE 1 TO ws-move-log-disp-ptr
+           PERFORM VARYING log-idx FROM 1 BY 1
+               UNTIL log-idx > move-count
+               MOVE log-row(log-idx) TO disp-log-row
+               MOVE log-col(log-idx) TO disp-log-col
+               IF log-side(log-idx) = 1 THEN
+                   MOVE "X" TO ws-log-side-lit
+               ELSE
+                   MOVE "O" TO ws-log-side-lit
+               END-IF
+               STRING "(" disp-log-row "," disp-log-col ":"
+                   ws-log-side-lit ")"
+                   DELIMITED BY SIZE
+                   INTO ws-move-log-disp
+                   WITH POINTER ws-move-log-disp-ptr
+           END-PERFORM.
+
+       2400-WRITE-HISTORY.
+           MOVE game-id TO hist-game-id
+           MOVE date-played TO hist-date-played
+           MOVE on-move TO hist-on-move
+           MOVE ws-board-disp TO hist-board
+           MOVE ws-move-row TO hist-move-row
+           MOVE ws-move-col TO hist-move-col
+           MOVE ws-game-value TO hist-value
+           MOVE ws-outcome-lit TO hist-outcome
+           MOVE ws-node-count TO hist-node-count
+           MOVE source-system-id TO hist-source-system-id
+           MOVE ws-move-log-disp TO hist-move-log-disp
+           MOVE board-size TO hist-board-size
+           WRITE hist-rec.
+
+       2500-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(ws-rec-no, ws-ckpt-interval) = 0 THEN
+               PERFORM 2600-WRITE-CHECKPOINT
+           END-IF.
+
+       2600-WRITE-CHECKPOINT.
+           MOVE SPACES TO ckpt-rec
+           MOVE ws-rec-no TO ckpt-rec-no
+           MOVE ws-win-count TO ckpt-win-count
+           MOVE ws-draw-count TO ckpt-draw-count
+           MOVE ws-loss-count TO ckpt-loss-count
+           MOVE ws-reject-count TO ckpt-reject-count
+           WRITE ckpt-rec.
+
+       0900-WRITE-SUMMARY.
+           MOVE ALL "-" TO rpt-line
+           WRITE rpt-line
+           MOVE SPACES TO rpt-line
+           MOVE ws-total-node-count TO disp-total-node-count
+           STRING "WINS=" ws-win-count " DRAWS=" ws-draw-count
+               " LOSSES=" ws-loss-count " REJECTS=" ws-reject-count
+               " NODES=" disp-total-node-count
+               DELIMITED BY SIZE INTO rpt-line
+           WRITE rpt-line.
+
+      *    Validated+rejected must equal the records read since the
+      *    day's feed began, and win+draw+loss must equal validated,
+      *    or a position is being counted twice or dropped somewhere
+      *    between the read loop and the tallies -- a control break
+      *    operations needs to see, not silently ignore.  On a restart
+      *    run ws-reject-count/ws-output-count are seeded from the
+      *    last TTTCKPT record (0125-READ-LAST-CHECKPOINT) and so
+      *    already cover the records ws-restart-key skipped; adding
+      *    ws-restart-key back onto ws-input-count (this run's own
+      *    reads only) is what makes the two sides comparable again.
+       0925-BALANCE-CONTROLS.
+           MOVE "YES" TO ws-balanced-lit
+           ADD ws-restart-key ws-input-count GIVING ws-cum-input-count
+           IF ws-cum-input-count NOT =
+                   ws-reject-count + ws-output-count THEN
+               MOVE "NO " TO ws-balanced-lit
+           END-IF
+           IF ws-output-count NOT =
+                   ws-win-count + ws-draw-count + ws-loss-count THEN
+               MOVE "NO " TO ws-balanced-lit
+           END-IF
+
+           MOVE SPACES TO rpt-line
+           STRING "CONTROL TOTALS INPUT=" ws-cum-input-count
+               " VALIDATED=" ws-output-count
+               " REJECTED=" ws-reject-count
+               " BALANCED=" ws-balanced-lit
+               DELIMITED BY SIZE INTO rpt-line
+           WRITE rpt-line
+
+           IF ws-balanced-lit NOT = "YES" THEN
+               DISPLAY "TTT: CONTROL TOTALS OUT OF BALANCE"
+           END-IF.
+
+      *    RETURN-CODE drives JCL COND= conditioning on the batch
+      *    outcome: 16 if the control totals failed to balance (a
+      *    logic error, most severe), else 8 if any position was
+      *    rejected by validation, else 4 if any position searched to
+      *    a forced loss, else 0.
+       0950-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN ws-balanced-lit NOT = "YES"
+                   MOVE 16 TO RETURN-CODE
+               WHEN ws-reject-count > 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN ws-loss-count > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+      *    One audit record per run, written after RETURN-CODE is set
+      *    so the outcome summary reflects the same severity tier
+      *    operations sees from the return code.
+       0975-WRITE-AUDIT-LOG.
+           MOVE ws-input-count TO ws-audit-position-count
+           EVALUATE RETURN-CODE
+               WHEN 16
+                   MOVE "OUT-OF-BAL" TO ws-audit-outcome
+               WHEN 8
+                   MOVE "REJECTS   " TO ws-audit-outcome
+               WHEN 4
+                   MOVE "LOSSES    " TO ws-audit-outcome
+               WHEN OTHER
+                   MOVE "OK        " TO ws-audit-outcome
+           END-EVALUATE
+           CALL "AuditLog" USING
+             BY REFERENCE ws-audit-job-name
+             BY REFERENCE ws-audit-input-source
+             BY REFERENCE ws-audit-position-count
+             BY REFERENCE ws-audit-outcome.
+
        END PROGRAM TTT.
