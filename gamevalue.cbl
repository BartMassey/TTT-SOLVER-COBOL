@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GameValue.
+
+      ******************************************************************
+      *  Terminal-state detector for tic-tac-toe.  Returns, from the
+      *  perspective of the player named in on-move:
+      *      +1  on-move has already completed a win line
+      *      -1  on-move's opponent has already completed a win line
+      *       0  the board is full with no win line (a draw)
+      *      -2  the position is not yet terminal
+      *  The win lines are board-size rows, board-size columns, and
+      *  the 2 diagonals of the effective board-size x board-size
+      *  playing grid, checked directly against b-elem rather than
+      *  through a precomputed table -- board-size is configurable
+      *  (see state.cpy), so a fixed 8-line table sized for 3x3 can no
+      *  longer describe every line length this program may be asked
+      *  to check.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 mark PIC S9 COMP.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 i PIC 9 COMP.
+       01 ws-line-sw PIC X.
+           88 ws-line-complete VALUE "Y" WHEN SET TO FALSE IS "N".
+       01 ws-board-full-sw PIC X.
+           88 ws-board-full VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       LINKAGE SECTION.
+       COPY state.
+       01 v0 PIC S9 COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE v0.
+
+       0000-MAIN.
+           MOVE -2 TO v0
+
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > board-size
+               PERFORM 1000-CHECK-ROW
+               IF v0 NOT = -2 THEN
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING c FROM 1 BY 1 UNTIL c > board-size
+               PERFORM 1100-CHECK-COL
+               IF v0 NOT = -2 THEN
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+
+           PERFORM 1200-CHECK-DIAG-MAIN
+           IF v0 NOT = -2 THEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM 1300-CHECK-DIAG-ANTI
+           IF v0 NOT = -2 THEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM 2000-CHECK-BOARD-FULL
+           IF ws-board-full THEN
+               MOVE 0 TO v0
+           END-IF
+           EXIT PROGRAM.
+
+      *    Row r is a completed line when every cell (r,1..board-size)
+      *    shares the same nonzero mark.
+       1000-CHECK-ROW.
+           MOVE b-elem(r, 1) TO mark
+           IF mark = 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+           SET ws-line-complete TO TRUE
+           PERFORM VARYING c FROM 2 BY 1 UNTIL c > board-size
+               IF b-elem(r, c) NOT = mark THEN
+                   SET ws-line-complete TO FALSE
+               END-IF
+           END-PERFORM
+           PERFORM 1900-SCORE-IF-COMPLETE.
+
+      *    Column c is a completed line when every cell
+      *    (1..board-size,c) shares the same nonzero mark.
+       1100-CHECK-COL.
+           MOVE b-elem(1, c) TO mark
+           IF mark = 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+           SET ws-line-complete TO TRUE
+           PERFORM VARYING r FROM 2 BY 1 UNTIL r > board-size
+               IF b-elem(r, c) NOT = mark THEN
+                   SET ws-line-complete TO FALSE
+               END-IF
+           END-PERFORM
+           PERFORM 1900-SCORE-IF-COMPLETE.
+
+      *    Main diagonal: cells (i,i) for i = 1..board-size.
+       1200-CHECK-DIAG-MAIN.
+           MOVE b-elem(1, 1) TO mark
+           IF mark = 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+           SET ws-line-complete TO TRUE
+           PERFORM VARYING i FROM 2 BY 1 UNTIL i > board-size
+               IF b-elem(i, i) NOT = mark THEN
+                   SET ws-line-complete TO FALSE
+               END-IF
+           END-PERFORM
+           PERFORM 1900-SCORE-IF-COMPLETE.
+
+      *    Anti-diagonal: cells (i, board-size + 1 - i) for
+      *    i = 1..board-size.
+       1300-CHECK-DIAG-ANTI.
+           MOVE board-size TO c
+           MOVE b-elem(1, c) TO mark
+           IF mark = 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+           SET ws-line-complete TO TRUE
+           PERFORM VARYING i FROM 2 BY 1 UNTIL i > board-size
+               COMPUTE c = board-size + 1 - i
+               IF b-elem(i, c) NOT = mark THEN
+                   SET ws-line-complete TO FALSE
+               END-IF
+           END-PERFORM
+           PERFORM 1900-SCORE-IF-COMPLETE.
+
+      *    All cells on the just-checked line share the same nonzero
+      *    mark -- score it from on-move's perspective.
+       1900-SCORE-IF-COMPLETE.
+           IF ws-line-complete THEN
+               IF mark = on-move THEN
+                   MOVE 1 TO v0
+               ELSE
+                   MOVE -1 TO v0
+               END-IF
+           END-IF.
+
+      *    Only cells inside the board-size x board-size playing grid
+      *    count toward full -- cells outside it are unused and must
+      *    stay 0 (ValidateState enforces this).
+       2000-CHECK-BOARD-FULL.
+           SET ws-board-full TO TRUE
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > board-size
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > board-size
+                   IF b-elem(r, c) = 0 THEN
+                       SET ws-board-full TO FALSE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM GameValue.
