@@ -0,0 +1,12 @@
+       01 aud-rec.
+           05 aud-job-name PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 aud-run-date PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 aud-run-time PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 aud-input-source PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 aud-position-count PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 aud-outcome PIC X(10).
