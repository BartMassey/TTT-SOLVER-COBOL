@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTMAINT.
+
+      ******************************************************************
+      *  Interactive one-off lookup transaction.  An operator keys in a
+      *  board position at the console and TTTMAINT runs it through the
+      *  same ValidateState/NegaMax logic as the batch job, displaying
+      *  the recommended move and value immediately, without needing a
+      *  TTTIN record or a full batch run.  Console-driven (ACCEPT/
+      *  DISPLAY) rather than BMS, since this shop has no CICS region
+      *  configured for it.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY state.
+
+       01 ws-resp PIC X(10).
+       01 ws-quit-sw PIC X VALUE "N".
+       01 ws-cell-in PIC S9.
+
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 disp-r PIC 9.
+       01 disp-c PIC 9.
+
+       01 ws-valid-sw PIC X.
+       01 ws-reason PIC X(40).
+
+       01 ws-result PIC S9 COMP.
+       01 ws-move-row PIC 9 COMP.
+       01 ws-move-col PIC 9 COMP.
+       01 ws-alpha PIC S9 COMP.
+       01 ws-beta PIC S9 COMP.
+       01 ws-node-count PIC 9(9) COMP.
+       01 disp-node-count PIC 9(9).
+       01 ws-outcome-lit PIC X(4).
+      *    Grouped so the CALL "NegaMax" below passes one unambiguous
+      *    group-level argument instead of two bare OCCURS items --
+      *    an unsubscripted OCCURS item passed BY REFERENCE is
+      *    ambiguous (whole table vs. element 1) in the default
+      *    dialect; wrapping it in an enclosing group sidesteps that.
+       01 ws-pv-arg-group.
+           05 ws-pv-row PIC 9 COMP OCCURS 9 TIMES.
+           05 ws-pv-col PIC 9 COMP OCCURS 9 TIMES.
+       01 ws-pv-length PIC 9 COMP.
+       01 pv-idx PIC 9 COMP.
+       01 disp-pv-row PIC 9.
+       01 disp-pv-col PIC 9.
+       01 ws-pv-disp PIC X(45) VALUE SPACES.
+       01 ws-pv-disp-ptr PIC 9(4) COMP.
+
+       01 ws-session-count PIC 9(9) COMP VALUE 0.
+       01 ws-session-reject-count PIC 9(9) COMP VALUE 0.
+       01 ws-audit-job-name PIC X(8) VALUE "TTTMAINT".
+       01 ws-audit-input-source PIC X(20) VALUE "CONSOLE".
+       01 ws-audit-position-count PIC 9(9) COMP.
+       01 ws-audit-outcome PIC X(10) VALUE SPACES.
+
+       01 ws-cache-found-sw PIC X.
+       01 ws-cache-result PIC S9 COMP.
+       01 ws-cache-move-row PIC 9 COMP.
+       01 ws-cache-move-col PIC 9 COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL ws-quit-sw = "Y"
+               PERFORM 0100-GET-POSITION
+               IF ws-quit-sw NOT = "Y" THEN
+                   PERFORM 0200-VALIDATE-AND-SOLVE
+               END-IF
+           END-PERFORM
+           PERFORM 0975-WRITE-AUDIT-LOG
+           CALL "TransCache" USING
+             BY REFERENCE state
+             BY CONTENT "C"
+             BY REFERENCE ws-cache-found-sw
+             BY REFERENCE ws-cache-result
+             BY REFERENCE ws-cache-move-row
+             BY REFERENCE ws-cache-move-col
+           STOP RUN.
+
+       0100-GET-POSITION.
+           INITIALIZE state
+           DISPLAY "TTTMAINT -- ENTER A POSITION, OR Q TO QUIT"
+
+           DISPLAY "ON-MOVE (1=X, -1=O): "
+           ACCEPT ws-resp
+           IF ws-resp(1:1) = "Q" OR ws-resp(1:1) = "q" THEN
+               MOVE "Y" TO ws-quit-sw
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-resp) TO on-move
+
+           DISPLAY "BOARD SIZE (1-3, BLANK FOR 3): "
+           ACCEPT ws-resp
+           IF ws-resp(1:2) = "  " THEN
+               MOVE 3 TO board-size
+           ELSE
+               MOVE FUNCTION NUMVAL(ws-resp) TO board-size
+           END-IF
+
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > board-size
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > board-size
+                   MOVE r TO disp-r
+                   MOVE c TO disp-c
+                   DISPLAY "CELL (" disp-r "," disp-c
+                       ") 0=EMPTY 1=X -1=O: "
+                   ACCEPT ws-cell-in
+                   MOVE ws-cell-in TO b-elem(r, c)
+               END-PERFORM
+           END-PERFORM.
+
+       0200-VALIDATE-AND-SOLVE.
+           ADD 1 TO ws-session-count
+           CALL "ValidateState" USING
+             BY REFERENCE state
+             BY REFERENCE ws-valid-sw
+             BY REFERENCE ws-reason
+           IF ws-valid-sw NOT = "Y" THEN
+               ADD 1 TO ws-session-reject-count
+               DISPLAY "REJECTED: " ws-reason
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE -1 TO ws-alpha
+           MOVE 1 TO ws-beta
+           MOVE 0 TO ws-node-count
+           CALL "NegaMax" USING
+             BY REFERENCE state
+             BY REFERENCE ws-result
+             BY REFERENCE ws-move-row
+             BY REFERENCE ws-move-col
+             BY REFERENCE ws-alpha
+             BY REFERENCE ws-beta
+             BY REFERENCE ws-node-count
+             BY REFERENCE ws-pv-arg-group
+             BY REFERENCE ws-pv-length
+
+           EVALUATE ws-result
+               WHEN 1
+                   MOVE "WIN " TO ws-outcome-lit
+               WHEN 0
+                   MOVE "DRAW" TO ws-outcome-lit
+               WHEN -1
+                   MOVE "LOSS" TO ws-outcome-lit
+           END-EVALUATE
+
+           MOVE ws-node-count TO disp-node-count
+           DISPLAY "RECOMMENDED MOVE: (" ws-move-row ","
+               ws-move-col ")  VALUE=" ws-result " " ws-outcome-lit
+               "  NODES=" disp-node-count
+           PERFORM 0250-BUILD-PV-DISPLAY
+           DISPLAY "PRINCIPAL VARIATION: " ws-pv-disp.
+
+      *    Renders the best-reply line NegaMax reported as
+      *    "(r,c)(r,c)..." so the operator can see the sequence the
+      *    recommendation is based on, not just the next move.
+       0250-BUILD-PV-DISPLAY.
+           MOVE SPACES TO ws-pv-disp
+           MOVE 1 TO ws-pv-disp-ptr
+           PERFORM VARYING pv-idx FROM 1 BY 1
+               UNTIL pv-idx > ws-pv-length
+               MOVE ws-pv-row(pv-idx) TO disp-pv-row
+               MOVE ws-pv-col(pv-idx) TO disp-pv-col
+               STRING "(" disp-pv-row "," disp-pv-col ")"
+                   DELIMITED BY SIZE
+                   INTO ws-pv-disp
+                   WITH POINTER ws-pv-disp-ptr
+           END-PERFORM.
+
+      *    One audit record per interactive session (not per position
+      *    looked up, since an operator may key in many positions
+      *    before quitting) -- outcome flags whether any lookup this
+      *    session was rejected by validation.
+       0975-WRITE-AUDIT-LOG.
+           MOVE ws-session-count TO ws-audit-position-count
+           IF ws-session-reject-count > 0 THEN
+               MOVE "REJECTS   " TO ws-audit-outcome
+           ELSE
+               MOVE "OK        " TO ws-audit-outcome
+           END-IF
+           CALL "AuditLog" USING
+             BY REFERENCE ws-audit-job-name
+             BY REFERENCE ws-audit-input-source
+             BY REFERENCE ws-audit-position-count
+             BY REFERENCE ws-audit-outcome.
+
+       END PROGRAM TTTMAINT.
