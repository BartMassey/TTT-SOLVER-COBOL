@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTTEST.
+
+      ******************************************************************
+      *  Regression driver.  Reads a fixture file (TTTFIX) of known
+      *  board positions paired with their expected NegaMax value and,
+      *  optionally, expected recommended move, runs each one through
+      *  the same ValidateState/NegaMax pair every other entry point
+      *  uses, and reports PASS/FAIL per case plus a final summary.
+      *  A fixture's expected row/col of 0/0 means "any move is
+      *  acceptable" -- many positions have more than one equally
+      *  optimal reply, so the driver only checks the move when the
+      *  fixture actually pins one down; the game VALUE is always
+      *  checked.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-fix ASSIGN TO "TTTFIX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fix-status.
+           SELECT ttt-qa ASSIGN TO "TTTQA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-qa-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-fix
+           RECORDING MODE IS F.
+       COPY fix.
+
+       FD  ttt-qa
+           RECORDING MODE IS F.
+       01 qa-line PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY state.
+
+       01 ws-fix-status PIC XX VALUE SPACES.
+       01 ws-qa-status PIC XX VALUE SPACES.
+       01 ws-eof-sw PIC X VALUE "N".
+           88 end-of-fix VALUE "Y".
+
+       01 ws-case-no PIC 9(6) VALUE 0.
+       01 ws-pass-count PIC 9(6) VALUE 0.
+       01 ws-fail-count PIC 9(6) VALUE 0.
+
+       01 ws-valid-sw PIC X.
+       01 ws-reject-reason PIC X(40).
+
+       01 ws-result PIC S9 COMP.
+       01 ws-move-row PIC 9 COMP.
+       01 ws-move-col PIC 9 COMP.
+       01 ws-alpha PIC S9 COMP.
+       01 ws-beta PIC S9 COMP.
+       01 ws-node-count PIC 9(9) COMP.
+      *    Grouped so the CALL "NegaMax" below passes one unambiguous
+      *    group-level argument instead of two bare OCCURS items --
+      *    an unsubscripted OCCURS item passed BY REFERENCE is
+      *    ambiguous (whole table vs. element 1) in the default
+      *    dialect; wrapping it in an enclosing group sidesteps that.
+       01 ws-pv-arg-group.
+           05 ws-pv-row PIC 9 COMP OCCURS 9 TIMES.
+           05 ws-pv-col PIC 9 COMP OCCURS 9 TIMES.
+       01 ws-pv-length PIC 9 COMP.
+
+       01 ws-cache-found-sw PIC X.
+       01 ws-cache-result PIC S9 COMP.
+       01 ws-cache-move-row PIC 9 COMP.
+       01 ws-cache-move-col PIC 9 COMP.
+
+       01 ws-case-pass-sw PIC X.
+           88 case-passed VALUE "Y".
+       01 ws-fail-detail PIC X(60) VALUE SPACES.
+
+       01 disp-result PIC S9 SIGN IS LEADING SEPARATE.
+       01 disp-move-row PIC 9.
+       01 disp-move-col PIC 9.
+       01 disp-case-no PIC 9(6).
+       01 disp-pass-count PIC 9(6).
+       01 disp-fail-count PIC 9(6).
+
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 pos-idx PIC 9 COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES
+
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL end-of-fix
+               ADD 1 TO ws-case-no
+               PERFORM 2000-RUN-CASE
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+           PERFORM 0950-SET-RETURN-CODE
+           CALL "TransCache" USING
+             BY REFERENCE state
+             BY CONTENT "C"
+             BY REFERENCE ws-cache-found-sw
+             BY REFERENCE ws-cache-result
+             BY REFERENCE ws-cache-move-row
+             BY REFERENCE ws-cache-move-col
+           CLOSE ttt-fix ttt-qa
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT ttt-fix
+           IF ws-fix-status NOT = "00" THEN
+               DISPLAY "TTTTEST: unable to open TTTFIX, status "
+                   ws-fix-status
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ttt-qa
+           IF ws-qa-status NOT = "00" THEN
+               DISPLAY "TTTTEST: unable to open TTTQA, status "
+                   ws-qa-status
+               CLOSE ttt-fix
+               STOP RUN
+           END-IF.
+
+       1000-READ-NEXT.
+           READ ttt-fix
+               AT END SET end-of-fix TO TRUE
+           END-READ.
+
+      *    Decodes the fixture's digit-encoded board (the same
+      *    "0"=empty/"1"=X/"2"=O convention TTTHIST uses) into the
+      *    state record's b-elem table, the reverse of the encode loop
+      *    every other program uses to write a board out as digits.
+       2000-RUN-CASE.
+           INITIALIZE state
+           MOVE fix-on-move TO on-move
+           MOVE 3 TO board-size
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   COMPUTE pos-idx = (r - 1) * 3 + c
+                   EVALUATE fix-board(pos-idx:1)
+                       WHEN "1"
+                           MOVE 1 TO b-elem(r, c)
+                       WHEN "2"
+                           MOVE -1 TO b-elem(r, c)
+                       WHEN OTHER
+                           MOVE 0 TO b-elem(r, c)
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM
+
+           CALL "ValidateState" USING
+             BY REFERENCE state
+             BY REFERENCE ws-valid-sw
+             BY REFERENCE ws-reject-reason
+
+           IF ws-valid-sw NOT = "Y" THEN
+               MOVE "N" TO ws-case-pass-sw
+               STRING "FIXTURE REJECTED: " ws-reject-reason
+                   DELIMITED BY SIZE INTO ws-fail-detail
+           ELSE
+               MOVE -1 TO ws-alpha
+               MOVE 1 TO ws-beta
+               MOVE 0 TO ws-node-count
+               CALL "NegaMax" USING
+                 BY REFERENCE state
+                 BY REFERENCE ws-result
+                 BY REFERENCE ws-move-row
+                 BY REFERENCE ws-move-col
+                 BY REFERENCE ws-alpha
+                 BY REFERENCE ws-beta
+                 BY REFERENCE ws-node-count
+                 BY REFERENCE ws-pv-arg-group
+                 BY REFERENCE ws-pv-length
+               PERFORM 2100-CHECK-CASE
+           END-IF
+
+           PERFORM 2200-WRITE-CASE-RESULT.
+
+      *    VALUE is always checked.  MOVE is only checked when the
+      *    fixture pins one down (expected row and col both nonzero);
+      *    many positions have several equally optimal replies, and a
+      *    fixture that does not care which one NegaMax picks leaves
+      *    expected row/col at 0.
+       2100-CHECK-CASE.
+           MOVE "Y" TO ws-case-pass-sw
+           MOVE SPACES TO ws-fail-detail
+           IF ws-result NOT = fix-expected-value THEN
+               MOVE "N" TO ws-case-pass-sw
+               MOVE "VALUE MISMATCH" TO ws-fail-detail
+           END-IF
+           IF fix-expected-row NOT = 0 OR fix-expected-col NOT = 0 THEN
+               IF ws-move-row NOT = fix-expected-row
+                       OR ws-move-col NOT = fix-expected-col THEN
+                   MOVE "N" TO ws-case-pass-sw
+                   MOVE "MOVE MISMATCH" TO ws-fail-detail
+               END-IF
+           END-IF.
+
+       2200-WRITE-CASE-RESULT.
+           MOVE ws-case-no TO disp-case-no
+           MOVE ws-result TO disp-result
+           MOVE ws-move-row TO disp-move-row
+           MOVE ws-move-col TO disp-move-col
+           MOVE SPACES TO qa-line
+           IF case-passed THEN
+               ADD 1 TO ws-pass-count
+               STRING "CASE=" disp-case-no " ID=" fix-case-id
+                   " PASS  VALUE=" disp-result
+                   " MOVE=(" disp-move-row "," disp-move-col ")"
+                   DELIMITED BY SIZE INTO qa-line
+           ELSE
+               ADD 1 TO ws-fail-count
+               STRING "CASE=" disp-case-no " ID=" fix-case-id
+                   " FAIL  VALUE=" disp-result
+                   " MOVE=(" disp-move-row "," disp-move-col ")"
+                   " -- " ws-fail-detail
+                   DELIMITED BY SIZE INTO qa-line
+           END-IF
+           WRITE qa-line.
+
+       0900-WRITE-SUMMARY.
+           MOVE ws-pass-count TO disp-pass-count
+           MOVE ws-fail-count TO disp-fail-count
+           MOVE SPACES TO qa-line
+           MOVE ALL "-" TO qa-line
+           WRITE qa-line
+           MOVE SPACES TO qa-line
+           STRING "TOTAL=" ws-case-no " PASS=" disp-pass-count
+               " FAIL=" disp-fail-count
+               DELIMITED BY SIZE INTO qa-line
+           WRITE qa-line.
+
+      *    RETURN-CODE follows the same convention as the other
+      *    entry points: 8 if any fixture case failed, else 0.
+       0950-SET-RETURN-CODE.
+           IF ws-fail-count > 0 THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM TTTTEST.
