@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TransCache.
+
+      ******************************************************************
+      *  Transposition cache for NegaMax, keyed on a packed encoding of
+      *  on-move plus the board.  Only exact values are cached -- a
+      *  result returned under alpha-beta cutoff is a bound, not the
+      *  true game value, and is not safe to replay back out under a
+      *  different search window, so NegaMax only stores a result here
+      *  when it fell strictly inside the window it searched with.  A
+      *  cache hit can therefore always be trusted as-is by the caller.
+      *
+      *  op-code:
+      *      "L"  lookup the current state; found-sw "Y"/"N"
+      *      "S"  store the current state's result and move
+      *      "C"  close the cache file (end of run)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-cache ASSIGN TO "TTTCACHE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS cache-key
+               FILE STATUS IS ws-cache-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-cache.
+       01 cache-rec.
+           05 cache-key PIC X(11).
+           05 cache-value PIC S9.
+           05 cache-move-row PIC 9.
+           05 cache-move-col PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 ws-cache-status PIC XX VALUE SPACES.
+       01 ws-cache-open-sw PIC X VALUE "N".
+       01 ws-key-on-move PIC X.
+       01 ws-key-board-size PIC X.
+       01 ws-key-board PIC X(9).
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 op-code PIC X.
+       01 found-sw PIC X.
+       01 cache-result-arg PIC S9 COMP.
+       01 cache-move-row-arg PIC 9 COMP.
+       01 cache-move-col-arg PIC 9 COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE op-code
+         BY REFERENCE found-sw
+         BY REFERENCE cache-result-arg
+         BY REFERENCE cache-move-row-arg
+         BY REFERENCE cache-move-col-arg.
+
+       0000-MAIN.
+           IF op-code = "C" THEN
+               PERFORM 9000-CLOSE-CACHE
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM 0100-ENSURE-OPEN
+           PERFORM 0200-BUILD-KEY
+
+           EVALUATE op-code
+               WHEN "L"
+                   PERFORM 1000-LOOKUP
+               WHEN "S"
+                   PERFORM 2000-STORE
+           END-EVALUATE
+           EXIT PROGRAM.
+
+       0100-ENSURE-OPEN.
+           IF ws-cache-open-sw = "N" THEN
+               OPEN I-O ttt-cache
+               IF ws-cache-status = "35" THEN
+                   OPEN OUTPUT ttt-cache
+                   CLOSE ttt-cache
+                   OPEN I-O ttt-cache
+               END-IF
+               MOVE "Y" TO ws-cache-open-sw
+           END-IF.
+
+       0200-BUILD-KEY.
+           EVALUATE on-move
+               WHEN 1
+                   MOVE "1" TO ws-key-on-move
+               WHEN OTHER
+                   MOVE "2" TO ws-key-on-move
+           END-EVALUATE
+      *    board-size must be part of the key -- the same 9-digit
+      *    board pattern can be a completed line on a 2x2 board but a
+      *    live, non-terminal position on a 3x3 board, so two states
+      *    differing only in board-size are not the same cache entry.
+           MOVE board-size TO ws-key-board-size
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   EVALUATE b-elem(r, c)
+                       WHEN 0
+                           MOVE "0" TO ws-key-board((r - 1) * 3 + c : 1)
+                       WHEN 1
+                           MOVE "1" TO ws-key-board((r - 1) * 3 + c : 1)
+                       WHEN OTHER
+                           MOVE "2" TO ws-key-board((r - 1) * 3 + c : 1)
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM
+           STRING ws-key-on-move ws-key-board-size ws-key-board
+               DELIMITED BY SIZE INTO cache-key.
+
+       1000-LOOKUP.
+           MOVE "N" TO found-sw
+           READ ttt-cache
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO found-sw
+                   MOVE cache-value TO cache-result-arg
+                   MOVE cache-move-row TO cache-move-row-arg
+                   MOVE cache-move-col TO cache-move-col-arg
+           END-READ.
+
+       2000-STORE.
+           MOVE cache-result-arg TO cache-value
+           MOVE cache-move-row-arg TO cache-move-row
+           MOVE cache-move-col-arg TO cache-move-col
+           WRITE cache-rec
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       9000-CLOSE-CACHE.
+           IF ws-cache-open-sw = "Y" THEN
+               CLOSE ttt-cache
+               MOVE "N" TO ws-cache-open-sw
+           END-IF.
+
+       END PROGRAM TransCache.
