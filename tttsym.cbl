@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTSYM.
+
+      ******************************************************************
+      *  Symmetry/duplicate detection utility.  Reads the accumulated
+      *  TTTHIST file and, for every position logged there, canonicalizes
+      *  its board under the 8 rotation/reflection symmetries of a 3x3
+      *  grid (the dihedral group D4) by taking the lexicographically
+      *  smallest of the 8 transformed board strings, paired with
+      *  on-move -- two positions that are mirror images or rotations
+      *  of each other reduce to the same canonical key.  Reports each
+      *  history record as DISTINCT (first time that canonical key has
+      *  been seen this run) or REDUNDANT (a rotation/reflection of an
+      *  already-seen position), plus a DISTINCT/REDUNDANT total.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-hist ASSIGN TO "TTTHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-hist-status.
+           SELECT ttt-sym ASSIGN TO "TTTSYM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sym-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-hist
+           RECORDING MODE IS F.
+       COPY hist.
+
+       FD  ttt-sym
+           RECORDING MODE IS F.
+       01 sym-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ws-hist-status PIC XX VALUE SPACES.
+       01 ws-sym-status PIC XX VALUE SPACES.
+       01 ws-eof-sw PIC X VALUE "N".
+           88 end-of-hist VALUE "Y".
+
+      *    The 8 symmetries of a 3x3 grid (identity, 3 rotations, and
+      *    4 reflections), each a permutation of board positions 1-9
+      *    (row-major, same numbering GameValue's win-line table uses)
+      *    -- entry sym-map(s, p) is the board position whose mark
+      *    ends up at position p after symmetry s is applied.
+       01 sym-map-str PIC X(72) VALUE
+           "123456789741852963987654321369258147321654987789456123"
+           & "147258369963852741".
+       01 sym-map-tbl REDEFINES sym-map-str.
+           05 sym-row OCCURS 8 TIMES.
+               10 sym-map PIC 9 OCCURS 9 TIMES.
+
+       01 sym-idx PIC 9 COMP.
+       01 pos-idx PIC 9 COMP.
+       01 src-idx PIC 9 COMP.
+
+       01 ws-on-move-ch PIC X.
+       01 ws-board-size-ch PIC X.
+       01 ws-variant PIC X(9).
+       01 ws-best-variant PIC X(9).
+      *    ON-MOVE digit, BOARD-SIZE digit (see 2000-CANONICALIZE's
+      *    comment -- two board-size values can otherwise share the
+      *    same 9-digit board string), then the canonicalized board.
+       01 ws-canon-key PIC X(11).
+
+      *    Linear table of every distinct canonical key seen so far.
+      *    5478 is the well-known total number of distinct reachable
+      *    tic-tac-toe positions, including whose move it is; 6000
+      *    leaves headroom rather than sizing to the exact figure.
+       01 ws-canon-tbl.
+           05 ws-canon-entry PIC X(11) OCCURS 6000 TIMES.
+       01 ws-canon-count PIC 9(9) COMP VALUE 0.
+       01 ws-canon-capacity PIC 9(9) VALUE 6000.
+       01 tbl-idx PIC 9(9) COMP.
+       01 ws-found-sw PIC X.
+       01 ws-capacity-sw PIC X VALUE "N".
+
+       01 ws-total-count PIC 9(9) COMP VALUE 0.
+       01 ws-distinct-count PIC 9(9) COMP VALUE 0.
+       01 ws-redundant-count PIC 9(9) COMP VALUE 0.
+       01 ws-match-lit PIC X(9).
+
+       01 ws-current-date.
+           05 ws-cd-yyyy PIC 9(4).
+           05 ws-cd-mm PIC 9(2).
+           05 ws-cd-dd PIC 9(2).
+
+       01 disp-total-count PIC 9(9).
+       01 disp-distinct-count PIC 9(9).
+       01 disp-redundant-count PIC 9(9).
+
+       01 ws-detail-line.
+           05 FILLER PIC X(8) VALUE "GAMEID=".
+           05 wd-game-id PIC X(10).
+           05 FILLER PIC X(8) VALUE " CANKEY=".
+           05 wd-canon-key PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 wd-match-lit PIC X(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-WRITE-HEADING
+
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL end-of-hist
+               ADD 1 TO ws-total-count
+               PERFORM 2000-CANONICALIZE
+               PERFORM 2100-CHECK-DUPLICATE
+               PERFORM 2200-WRITE-DETAIL
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+           PERFORM 0950-SET-RETURN-CODE
+           CLOSE ttt-hist ttt-sym
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT ttt-hist
+           IF ws-hist-status NOT = "00" THEN
+               DISPLAY "TTTSYM: unable to open TTTHIST, status "
+                   ws-hist-status
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ttt-sym
+           IF ws-sym-status NOT = "00" THEN
+               DISPLAY "TTTSYM: unable to open TTTSYM, status "
+                   ws-sym-status
+               CLOSE ttt-hist
+               STOP RUN
+           END-IF.
+
+       0200-WRITE-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date
+           MOVE SPACES TO sym-line
+           STRING "TTT SYMMETRY/DUPLICATE REPORT  RUN DATE "
+               ws-cd-yyyy "-" ws-cd-mm "-" ws-cd-dd
+               DELIMITED BY SIZE INTO sym-line
+           WRITE sym-line
+           MOVE ALL "-" TO sym-line
+           WRITE sym-line.
+
+       1000-READ-NEXT.
+           READ ttt-hist
+               AT END SET end-of-hist TO TRUE
+           END-READ.
+
+      *    Build every one of the 8 symmetric board strings and keep
+      *    the lexicographically smallest as the canonical form; it
+      *    does not matter which symmetry actually produced it, only
+      *    that every rotation/reflection of the same position lands
+      *    on the same representative.
+      *
+      *    sym-map is a permutation of the full 3x3 grid, so it only
+      *    describes real symmetries of a board-size=3 position -- for
+      *    a smaller effective grid (req024) the played cells sit in
+      *    the fixed top-left corner, and rotating/reflecting the full
+      *    3x3 grid would scatter them outside that corner instead of
+      *    mapping onto another valid board-size x board-size position.
+      *    Records logged before HIST-BOARD-SIZE existed default to 0,
+      *    not 3, so those are also left un-reduced rather than risk
+      *    treating pre-req024 volume as if it were known to be 3x3.
+       2000-CANONICALIZE.
+           EVALUATE hist-on-move
+               WHEN 1
+                   MOVE "1" TO ws-on-move-ch
+               WHEN OTHER
+                   MOVE "2" TO ws-on-move-ch
+           END-EVALUATE
+
+           IF hist-board-size = 3 THEN
+               PERFORM VARYING sym-idx FROM 1 BY 1 UNTIL sym-idx > 8
+                   PERFORM VARYING pos-idx FROM 1 BY 1 UNTIL pos-idx > 9
+                       MOVE sym-map(sym-idx, pos-idx) TO src-idx
+                       MOVE hist-board(src-idx:1)
+                           TO ws-variant(pos-idx:1)
+                   END-PERFORM
+                   IF sym-idx = 1 THEN
+                       MOVE ws-variant TO ws-best-variant
+                   ELSE
+                       IF ws-variant < ws-best-variant THEN
+                           MOVE ws-variant TO ws-best-variant
+                       END-IF
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE hist-board TO ws-best-variant
+           END-IF
+
+           MOVE hist-board-size TO ws-board-size-ch
+           STRING ws-on-move-ch ws-board-size-ch ws-best-variant
+               DELIMITED BY SIZE INTO ws-canon-key.
+
+       2100-CHECK-DUPLICATE.
+           MOVE "N" TO ws-found-sw
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+               UNTIL tbl-idx > ws-canon-count OR ws-found-sw = "Y"
+               IF ws-canon-entry(tbl-idx) = ws-canon-key THEN
+                   MOVE "Y" TO ws-found-sw
+               END-IF
+           END-PERFORM
+
+           IF ws-found-sw = "Y" THEN
+               ADD 1 TO ws-redundant-count
+               MOVE "REDUNDANT" TO ws-match-lit
+           ELSE
+               ADD 1 TO ws-distinct-count
+               MOVE "DISTINCT " TO ws-match-lit
+               IF ws-canon-count < ws-canon-capacity THEN
+                   ADD 1 TO ws-canon-count
+                   MOVE ws-canon-key TO ws-canon-entry(ws-canon-count)
+               ELSE
+                   MOVE "Y" TO ws-capacity-sw
+               END-IF
+           END-IF.
+
+       2200-WRITE-DETAIL.
+           MOVE hist-game-id TO wd-game-id
+           MOVE ws-canon-key TO wd-canon-key
+           MOVE ws-match-lit TO wd-match-lit
+           MOVE ws-detail-line TO sym-line
+           WRITE sym-line.
+
+       0900-WRITE-SUMMARY.
+           MOVE ws-total-count TO disp-total-count
+           MOVE ws-distinct-count TO disp-distinct-count
+           MOVE ws-redundant-count TO disp-redundant-count
+           MOVE ALL "-" TO sym-line
+           WRITE sym-line
+           MOVE SPACES TO sym-line
+           STRING "TOTAL=" disp-total-count
+               " DISTINCT=" disp-distinct-count
+               " REDUNDANT=" disp-redundant-count
+               DELIMITED BY SIZE INTO sym-line
+           WRITE sym-line
+
+           IF ws-capacity-sw = "Y" THEN
+               MOVE SPACES TO sym-line
+               STRING "WARNING: DISTINCT-POSITION TABLE CAPACITY "
+                   ws-canon-capacity " REACHED -- COUNTS BEYOND "
+                   "THIS POINT ARE NOT DEDUPLICATED"
+                   DELIMITED BY SIZE INTO sym-line
+               WRITE sym-line
+               DISPLAY "TTTSYM: DISTINCT-POSITION TABLE CAPACITY "
+                   "REACHED"
+           END-IF.
+
+      *    RETURN-CODE flags an operational problem (the in-memory
+      *    dedup table ran out of room, so later distinct-vs-redundant
+      *    counts are not trustworthy) above the normal 0 for a clean
+      *    run -- there is no win/draw/loss concept at this level, so
+      *    no lower severity tiers apply the way they do for TTT.
+       0950-SET-RETURN-CODE.
+           IF ws-capacity-sw = "Y" THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM TTTSYM.
