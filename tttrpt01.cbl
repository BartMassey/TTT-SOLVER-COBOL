@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTRPT01.
+
+      ******************************************************************
+      *  Daily summary report driven off the accumulated TTTHIST file.
+      *  Ops runs this once a day against whatever positions TTT has
+      *  logged to TTTHIST since the file was last rotated, and gets
+      *  back win/draw/loss totals and node-visit totals for the run.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-hist ASSIGN TO "TTTHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-hist-status.
+           SELECT ttt-sum ASSIGN TO "TTTRPT01"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sum-status.
+           SELECT ttt-scor ASSIGN TO "TTTSCOR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-scor-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-hist
+           RECORDING MODE IS F.
+       COPY hist.
+
+       FD  ttt-sum
+           RECORDING MODE IS F.
+       01 sum-line PIC X(80).
+
+       FD  ttt-scor
+           RECORDING MODE IS F.
+       COPY scor.
+
+       WORKING-STORAGE SECTION.
+       01 ws-hist-status PIC XX VALUE SPACES.
+       01 ws-sum-status PIC XX VALUE SPACES.
+       01 ws-scor-status PIC XX VALUE SPACES.
+       01 ws-eof-sw PIC X VALUE "N".
+           88 end-of-hist VALUE "Y".
+
+       01 ws-position-count PIC 9(9) COMP VALUE 0.
+       01 ws-win-count PIC 9(6) COMP VALUE 0.
+       01 ws-draw-count PIC 9(6) COMP VALUE 0.
+       01 ws-loss-count PIC 9(6) COMP VALUE 0.
+       01 ws-total-node-count PIC 9(9) COMP VALUE 0.
+       01 ws-avg-node-count PIC 9(9) COMP VALUE 0.
+
+      *    Breakdown by SOURCE-SYSTEM-ID (req012) -- a linear lookup
+      *    table of distinct source systems seen in TTTHIST and each
+      *    one's position count.  Sized generously for the number of
+      *    feeds a site is realistically running; an overflow is
+      *    reported rather than silently dropped.
+       01 ws-src-tbl.
+           05 ws-src-entry OCCURS 50 TIMES.
+               10 ws-src-id PIC X(8).
+               10 ws-src-count PIC 9(9) COMP.
+       01 ws-src-count-used PIC 9(4) COMP VALUE 0.
+       01 ws-src-idx PIC 9(4) COMP.
+       01 ws-src-found-sw PIC X.
+       01 ws-src-overflow-sw PIC X VALUE "N".
+       01 disp-src-count PIC 9(9).
+
+      *    Site-configurable scoring weights rolled into the POINTS=
+      *    total below.  TTTSCOR is an optional flat file an operator
+      *    can edit without a recompile; if it is not present on this
+      *    site, the usual 1/0/-1 win/draw/loss scoring applies.
+       01 ws-win-pts PIC S9(4) COMP VALUE 1.
+       01 ws-draw-pts PIC S9(4) COMP VALUE 0.
+       01 ws-loss-pts PIC S9(4) COMP VALUE -1.
+       01 ws-total-points PIC S9(9) COMP VALUE 0.
+
+       01 ws-current-date.
+           05 ws-cd-yyyy PIC 9(4).
+           05 ws-cd-mm PIC 9(2).
+           05 ws-cd-dd PIC 9(2).
+
+       01 disp-position-count PIC 9(9).
+       01 disp-win-count PIC 9(6).
+       01 disp-draw-count PIC 9(6).
+       01 disp-loss-count PIC 9(6).
+       01 disp-total-node-count PIC 9(9).
+       01 disp-avg-node-count PIC 9(9).
+       01 disp-total-points PIC S9(9) SIGN IS LEADING SEPARATE.
+       01 disp-win-pts PIC S9(4) SIGN IS LEADING SEPARATE.
+       01 disp-draw-pts PIC S9(4) SIGN IS LEADING SEPARATE.
+       01 disp-loss-pts PIC S9(4) SIGN IS LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-WRITE-HEADING
+
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL end-of-hist
+               PERFORM 2000-TALLY-RECORD
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+           CLOSE ttt-hist ttt-sum
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT ttt-hist
+           IF ws-hist-status NOT = "00" THEN
+               DISPLAY "TTTRPT01: unable to open TTTHIST, status "
+                   ws-hist-status
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ttt-sum
+           IF ws-sum-status NOT = "00" THEN
+               DISPLAY "TTTRPT01: unable to open TTTRPT01, status "
+                   ws-sum-status
+               CLOSE ttt-hist
+               STOP RUN
+           END-IF
+
+           PERFORM 0150-READ-SCORING-TABLE.
+
+      *    TTTSCOR is optional -- a site that has never created one
+      *    keeps the default 1/0/-1 scoring set above.  Any status
+      *    other than "not found" or a clean read is reported but does
+      *    not stop the run, since scoring is a rollup add-on, not a
+      *    position-level control total.
+       0150-READ-SCORING-TABLE.
+           OPEN INPUT ttt-scor
+           EVALUATE ws-scor-status
+               WHEN "35"
+                   CONTINUE
+               WHEN "00"
+                   READ ttt-scor
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE scor-win-pts TO ws-win-pts
+                           MOVE scor-draw-pts TO ws-draw-pts
+                           MOVE scor-loss-pts TO ws-loss-pts
+                   END-READ
+                   CLOSE ttt-scor
+               WHEN OTHER
+                   DISPLAY "TTTRPT01: unable to open TTTSCOR, status "
+                       ws-scor-status ", using default scoring"
+           END-EVALUATE.
+
+       0200-WRITE-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date
+           MOVE SPACES TO sum-line
+           STRING "TTT DAILY SUMMARY  RUN DATE " ws-cd-yyyy "-"
+               ws-cd-mm "-" ws-cd-dd
+               DELIMITED BY SIZE INTO sum-line
+           WRITE sum-line
+           MOVE ALL "-" TO sum-line
+           WRITE sum-line.
+
+       1000-READ-NEXT.
+           READ ttt-hist
+               AT END SET end-of-hist TO TRUE
+           END-READ.
+
+       2000-TALLY-RECORD.
+           ADD 1 TO ws-position-count
+           ADD hist-node-count TO ws-total-node-count
+           EVALUATE hist-outcome
+               WHEN "WIN "
+                   ADD 1 TO ws-win-count
+               WHEN "DRAW"
+                   ADD 1 TO ws-draw-count
+               WHEN "LOSS"
+                   ADD 1 TO ws-loss-count
+           END-EVALUATE
+           PERFORM 2050-TALLY-SOURCE-SYSTEM.
+
+       2050-TALLY-SOURCE-SYSTEM.
+           MOVE "N" TO ws-src-found-sw
+           PERFORM VARYING ws-src-idx FROM 1 BY 1
+               UNTIL ws-src-idx > ws-src-count-used
+               IF ws-src-id(ws-src-idx) = hist-source-system-id THEN
+                   ADD 1 TO ws-src-count(ws-src-idx)
+                   MOVE "Y" TO ws-src-found-sw
+               END-IF
+           END-PERFORM
+           IF ws-src-found-sw = "N" THEN
+               IF ws-src-count-used < 50 THEN
+                   ADD 1 TO ws-src-count-used
+                   MOVE hist-source-system-id
+                       TO ws-src-id(ws-src-count-used)
+                   MOVE 1 TO ws-src-count(ws-src-count-used)
+               ELSE
+                   MOVE "Y" TO ws-src-overflow-sw
+               END-IF
+           END-IF.
+
+       0900-WRITE-SUMMARY.
+           MOVE ws-position-count TO disp-position-count
+           MOVE SPACES TO sum-line
+           STRING "POSITIONS=" disp-position-count
+               DELIMITED BY SIZE INTO sum-line
+           WRITE sum-line
+
+           MOVE ws-win-count TO disp-win-count
+           MOVE ws-draw-count TO disp-draw-count
+           MOVE ws-loss-count TO disp-loss-count
+           MOVE ws-total-node-count TO disp-total-node-count
+           IF ws-position-count > 0 THEN
+               COMPUTE ws-avg-node-count ROUNDED =
+                   ws-total-node-count / ws-position-count
+           END-IF
+           MOVE ws-avg-node-count TO disp-avg-node-count
+           MOVE SPACES TO sum-line
+           STRING "WINS=" disp-win-count " DRAWS=" disp-draw-count
+               " LOSSES=" disp-loss-count
+               " NODES=" disp-total-node-count
+               " AVGNODES=" disp-avg-node-count
+               DELIMITED BY SIZE INTO sum-line
+           WRITE sum-line
+
+           PERFORM 0920-WRITE-SOURCE-BREAKDOWN
+
+           COMPUTE ws-total-points =
+               ws-win-count * ws-win-pts
+               + ws-draw-count * ws-draw-pts
+               + ws-loss-count * ws-loss-pts
+           MOVE ws-total-points TO disp-total-points
+           MOVE ws-win-pts TO disp-win-pts
+           MOVE ws-draw-pts TO disp-draw-pts
+           MOVE ws-loss-pts TO disp-loss-pts
+           MOVE SPACES TO sum-line
+           STRING "POINTS=" disp-total-points
+               " (WIN=" disp-win-pts " DRAW=" disp-draw-pts
+               " LOSS=" disp-loss-pts ")"
+               DELIMITED BY SIZE INTO sum-line
+           WRITE sum-line
+
+           MOVE ALL "-" TO sum-line
+           WRITE sum-line.
+
+      *    One line per distinct SOURCE-SYSTEM-ID seen in TTTHIST
+      *    (req012) -- positions logged before source-system-id was
+      *    carried onto the state record (req010) come through as
+      *    spaces, tallied as their own "source".
+       0920-WRITE-SOURCE-BREAKDOWN.
+           PERFORM VARYING ws-src-idx FROM 1 BY 1
+               UNTIL ws-src-idx > ws-src-count-used
+               MOVE ws-src-count(ws-src-idx) TO disp-src-count
+               MOVE SPACES TO sum-line
+               STRING "SOURCE-SYSTEM-ID=" ws-src-id(ws-src-idx)
+                   " POSITIONS=" disp-src-count
+                   DELIMITED BY SIZE INTO sum-line
+               WRITE sum-line
+           END-PERFORM
+           IF ws-src-overflow-sw = "Y" THEN
+               MOVE SPACES TO sum-line
+               STRING "SOURCE-SYSTEM-ID BREAKDOWN TABLE FULL -- "
+                   "SOME SOURCES NOT SHOWN ABOVE"
+                   DELIMITED BY SIZE INTO sum-line
+               WRITE sum-line
+           END-IF.
+
+       END PROGRAM TTTRPT01.
