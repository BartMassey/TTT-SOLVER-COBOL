@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLog.
+
+      ******************************************************************
+      *  Appends one timestamped record to the persistent run-audit
+      *  trail TTTAUD -- job name, run timestamp, input source, the
+      *  number of positions that job processed, and a short outcome
+      *  summary.  Called once, at the end of a run, by every job that
+      *  actually drives a position through ValidateState/NegaMax (TTT,
+      *  TTTNITE, TTTMAINT); report/analysis jobs that only read
+      *  already-solved data (TTTRPT01, TTTSTAT, TTTSYM) are not solver
+      *  runs and are not audited here.  Opens TTTAUD in EXTEND mode the
+      *  same way TTT/TTTNITE append to TTTHIST, falling back to OUTPUT
+      *  to create the file the first time it is run.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-aud ASSIGN TO "TTTAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-aud-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-aud
+           RECORDING MODE IS F.
+       COPY audit.
+
+       WORKING-STORAGE SECTION.
+       01 ws-aud-status PIC XX VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 job-name-arg PIC X(8).
+       01 input-source-arg PIC X(20).
+       01 position-count-arg PIC 9(9) COMP.
+       01 outcome-arg PIC X(10).
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE job-name-arg
+         BY REFERENCE input-source-arg
+         BY REFERENCE position-count-arg
+         BY REFERENCE outcome-arg.
+
+       0000-MAIN.
+           MOVE job-name-arg TO aud-job-name
+           MOVE FUNCTION CURRENT-DATE(1:8) TO aud-run-date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO aud-run-time
+           MOVE input-source-arg TO aud-input-source
+           MOVE position-count-arg TO aud-position-count
+           MOVE outcome-arg TO aud-outcome
+
+           OPEN EXTEND ttt-aud
+           IF ws-aud-status = "35" THEN
+               OPEN OUTPUT ttt-aud
+               CLOSE ttt-aud
+               OPEN EXTEND ttt-aud
+           END-IF
+           IF ws-aud-status NOT = "00" THEN
+               DISPLAY "AUDITLOG: unable to open TTTAUD, status "
+                   ws-aud-status
+               EXIT PROGRAM
+           END-IF
+
+           WRITE aud-rec
+           CLOSE ttt-aud
+           EXIT PROGRAM.
+
+       END PROGRAM AuditLog.
