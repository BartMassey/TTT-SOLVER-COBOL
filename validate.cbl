@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidateState.
+
+      ******************************************************************
+      *  Checks a state record for legality before it is handed to
+      *  NegaMax.  Returns valid-sw "Y"/"N" and, when "N", a short
+      *  reason naming the rule that failed.  Shared so every caller
+      *  that accepts an external position (batch TTT, TTTMAINT, the
+      *  nightly kiosk job, the regression driver) rejects the same
+      *  way.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 x-count PIC S9 COMP.
+       01 o-count PIC S9 COMP.
+       01 imbalance PIC S9 COMP.
+       01 disp-r PIC 9.
+       01 disp-c PIC 9.
+       01 disp-x-count PIC 9.
+       01 disp-o-count PIC 9.
+       01 log-idx PIC 9 COMP.
+       01 disp-log-idx PIC 9.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 valid-sw PIC X.
+       01 reason PIC X(40).
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE valid-sw
+         BY REFERENCE reason.
+
+       0000-MAIN.
+           MOVE "Y" TO valid-sw
+           MOVE SPACES TO reason
+
+           IF on-move NOT = 1 AND on-move NOT = -1 THEN
+               MOVE "N" TO valid-sw
+               MOVE "ON-MOVE NOT +1 OR -1" TO reason
+               EXIT PROGRAM
+           END-IF
+
+      *    board-size picks the effective playing grid out of the
+      *    fixed 3x3 physical board (see state.cpy); anything outside
+      *    1-3 would run GameValue/NegaMax off the end of b-elem.
+           IF board-size < 1 OR board-size > 3 THEN
+               MOVE "N" TO valid-sw
+               MOVE "BOARD-SIZE NOT 1 TO 3" TO reason
+               EXIT PROGRAM
+           END-IF
+
+           MOVE 0 TO x-count
+           MOVE 0 TO o-count
+           PERFORM VARYING r FROM 1 BY 1
+               UNTIL r > 3 OR valid-sw = "N"
+               PERFORM VARYING c FROM 1 BY 1
+                   UNTIL c > 3 OR valid-sw = "N"
+                   IF r > board-size OR c > board-size THEN
+                       IF b-elem(r, c) NOT = 0 THEN
+                           MOVE "N" TO valid-sw
+                           MOVE r TO disp-r
+                           MOVE c TO disp-c
+                           STRING "B-ELEM OUTSIDE BOARD-SIZE AT ("
+                               disp-r "," disp-c ")"
+                               DELIMITED BY SIZE INTO reason
+                       END-IF
+                   ELSE
+                       EVALUATE b-elem(r, c)
+                           WHEN 0
+                               CONTINUE
+                           WHEN 1
+                               ADD 1 TO x-count
+                           WHEN -1
+                               ADD 1 TO o-count
+                           WHEN OTHER
+                               MOVE "N" TO valid-sw
+                               MOVE r TO disp-r
+                               MOVE c TO disp-c
+                               STRING "B-ELEM NOT -1,0,1 AT ("
+                                   disp-r "," disp-c ")"
+                                   DELIMITED BY SIZE INTO reason
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF valid-sw = "N" THEN
+               EXIT PROGRAM
+           END-IF
+
+           COMPUTE imbalance = x-count - o-count
+           IF imbalance > 1 OR imbalance < -1 THEN
+               MOVE "N" TO valid-sw
+               MOVE x-count TO disp-x-count
+               MOVE o-count TO disp-o-count
+               STRING "PIECE COUNT IMBALANCE X=" disp-x-count
+                   " O=" disp-o-count
+                   DELIMITED BY SIZE INTO reason
+           END-IF
+           IF valid-sw = "N" THEN
+               EXIT PROGRAM
+           END-IF
+
+           IF blunder-pct > 100 THEN
+               MOVE "N" TO valid-sw
+               MOVE "BLUNDER-PCT GREATER THAN 100" TO reason
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM 3000-CHECK-MOVE-LOG
+           EXIT PROGRAM.
+
+       3000-CHECK-MOVE-LOG.
+           IF move-count > 9 THEN
+               MOVE "N" TO valid-sw
+               MOVE "MOVE-COUNT GREATER THAN 9" TO reason
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING log-idx FROM 1 BY 1
+               UNTIL log-idx > move-count
+               IF log-row(log-idx) < 1
+                   OR log-row(log-idx) > board-size
+                   OR log-col(log-idx) < 1
+                   OR log-col(log-idx) > board-size THEN
+                   MOVE "N" TO valid-sw
+                   MOVE log-idx TO disp-log-idx
+                   STRING "MOVE-LOG ROW/COL OUT OF RANGE AT ENTRY "
+                       disp-log-idx
+                       DELIMITED BY SIZE INTO reason
+                   EXIT PARAGRAPH
+               END-IF
+               IF log-side(log-idx) NOT = 1
+                   AND log-side(log-idx) NOT = -1 THEN
+                   MOVE "N" TO valid-sw
+                   MOVE log-idx TO disp-log-idx
+                   STRING "MOVE-LOG SIDE NOT +1 OR -1 AT ENTRY "
+                       disp-log-idx
+                       DELIMITED BY SIZE INTO reason
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM ValidateState.
