@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTSTAT.
+
+      ******************************************************************
+      *  Exhaustive solved-position statistics report.  Walks the
+      *  entire 3x3 game tree from the empty board via Walk, tabulates
+      *  position counts by ply and terminal positions by outcome.
+      *  Walk branches on cell position, not on distinct board state,
+      *  so this counts every possible GAME (move sequence), not the
+      *  smaller set of distinct board positions a move order could
+      *  reach more than one way -- the textbook total for that is the
+      *  well-known count of possible tic-tac-toe games: 255168,
+      *  split 131184 X wins / 77904 O wins / 46080 draws.  Below ply
+      *  5 no win is yet possible, so those counts must also match
+      *  straight combinatorics (9!/(9-ply)!).  A change that silently
+      *  breaks the game tree -- in Walk, GameValue, or state.cpy --
+      *  shows up here instead of only in NegaMax's answers.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-stat ASSIGN TO "TTTSTAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-stat-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-stat
+           RECORDING MODE IS F.
+       01 stat-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY state.
+       COPY stats.
+
+       01 ws-stat-status PIC XX VALUE SPACES.
+
+       01 ply-idx PIC 99 COMP.
+       01 ply-number PIC 99 COMP.
+       01 disp-ply-idx PIC 9.
+       01 disp-ply-count PIC 9(9).
+       01 disp-total-count PIC 9(9).
+       01 disp-x-win-count PIC 9(9).
+       01 disp-o-win-count PIC 9(9).
+       01 disp-draw-count PIC 9(9).
+       01 disp-terminal-count PIC 9(9).
+       01 ws-terminal-count PIC 9(9) COMP.
+
+      *    Plies 0-4: no win is possible yet, so these must equal the
+      *    straight permutation counts 9!/(9-ply)!.
+       01 ws-expected-ply-tbl.
+           05 FILLER PIC 9(9) COMP VALUE 1.
+           05 FILLER PIC 9(9) COMP VALUE 9.
+           05 FILLER PIC 9(9) COMP VALUE 72.
+           05 FILLER PIC 9(9) COMP VALUE 504.
+           05 FILLER PIC 9(9) COMP VALUE 3024.
+       01 ws-expected-ply REDEFINES ws-expected-ply-tbl
+               PIC 9(9) COMP OCCURS 5 TIMES.
+
+       01 ws-expected-terminal PIC 9(9) COMP VALUE 255168.
+       01 ws-expected-x-wins PIC 9(9) COMP VALUE 131184.
+       01 ws-expected-o-wins PIC 9(9) COMP VALUE 77904.
+       01 ws-expected-draws PIC 9(9) COMP VALUE 46080.
+       01 ws-sane-lit PIC X(3) VALUE "YES".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES
+           INITIALIZE state
+           MOVE 1 TO on-move
+           MOVE 3 TO board-size
+           INITIALIZE stats-rec
+           CALL "Walk" USING
+             BY REFERENCE state
+             BY REFERENCE stats-rec
+
+           PERFORM 0200-WRITE-HEADING
+           PERFORM 0300-WRITE-PLY-TABLE
+           PERFORM 0400-WRITE-TERMINAL-TOTALS
+           PERFORM 0500-SANITY-CHECK
+
+           CLOSE ttt-stat
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN OUTPUT ttt-stat
+           IF ws-stat-status NOT = "00" THEN
+               DISPLAY "TTTSTAT: unable to open TTTSTAT, status "
+                   ws-stat-status
+               STOP RUN
+           END-IF.
+
+       0200-WRITE-HEADING.
+           MOVE SPACES TO stat-line
+           STRING "TTT SOLVED-POSITION STATISTICS"
+               DELIMITED BY SIZE INTO stat-line
+           WRITE stat-line
+           MOVE ALL "-" TO stat-line
+           WRITE stat-line.
+
+       0300-WRITE-PLY-TABLE.
+           PERFORM VARYING ply-idx FROM 1 BY 1 UNTIL ply-idx > 10
+               COMPUTE ply-number = ply-idx - 1
+               MOVE ply-number TO disp-ply-idx
+               MOVE stats-ply-count(ply-idx) TO disp-ply-count
+               MOVE SPACES TO stat-line
+               STRING "PLY=" disp-ply-idx " POSITIONS=" disp-ply-count
+                   DELIMITED BY SIZE INTO stat-line
+               WRITE stat-line
+           END-PERFORM.
+
+       0400-WRITE-TERMINAL-TOTALS.
+           ADD stats-x-win-count stats-o-win-count stats-draw-count
+               GIVING ws-terminal-count
+           MOVE stats-total-count TO disp-total-count
+           MOVE ws-terminal-count TO disp-terminal-count
+           MOVE stats-x-win-count TO disp-x-win-count
+           MOVE stats-o-win-count TO disp-o-win-count
+           MOVE stats-draw-count TO disp-draw-count
+
+           MOVE ALL "-" TO stat-line
+           WRITE stat-line
+           MOVE SPACES TO stat-line
+           STRING "TOTAL POSITIONS=" disp-total-count
+               " TERMINAL=" disp-terminal-count
+               DELIMITED BY SIZE INTO stat-line
+           WRITE stat-line
+           MOVE SPACES TO stat-line
+           STRING "X-WINS=" disp-x-win-count
+               " O-WINS=" disp-o-win-count
+               " DRAWS=" disp-draw-count
+               DELIMITED BY SIZE INTO stat-line
+           WRITE stat-line.
+
+       0500-SANITY-CHECK.
+           MOVE "YES" TO ws-sane-lit
+           IF ws-terminal-count NOT = ws-expected-terminal
+               OR stats-x-win-count NOT = ws-expected-x-wins
+               OR stats-o-win-count NOT = ws-expected-o-wins
+               OR stats-draw-count NOT = ws-expected-draws THEN
+               MOVE "NO " TO ws-sane-lit
+           END-IF
+
+           PERFORM VARYING ply-idx FROM 1 BY 1 UNTIL ply-idx > 5
+               IF stats-ply-count(ply-idx) NOT =
+                   ws-expected-ply(ply-idx) THEN
+                   MOVE "NO " TO ws-sane-lit
+               END-IF
+           END-PERFORM
+
+           MOVE ALL "-" TO stat-line
+           WRITE stat-line
+           MOVE SPACES TO stat-line
+           STRING "MATCHES KNOWN TOTALS=" ws-sane-lit
+               DELIMITED BY SIZE INTO stat-line
+           WRITE stat-line
+
+           IF ws-sane-lit NOT = "YES" THEN
+               DISPLAY "TTTSTAT: COUNTS DO NOT MATCH KNOWN TOTALS"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM TTTSTAT.
