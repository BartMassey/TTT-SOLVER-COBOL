@@ -0,0 +1,6 @@
+       01 stats-rec.
+           05 stats-ply-count PIC 9(9) COMP OCCURS 10 TIMES.
+           05 stats-x-win-count PIC 9(9) COMP.
+           05 stats-o-win-count PIC 9(9) COMP.
+           05 stats-draw-count PIC 9(9) COMP.
+           05 stats-total-count PIC 9(9) COMP.
