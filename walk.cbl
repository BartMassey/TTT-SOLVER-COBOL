@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Walk IS RECURSIVE.
+
+      ******************************************************************
+      *  Exhaustive game-tree walker for TTTSTAT.  Tallies every
+      *  reachable position into stats-rec by ply (move-count), and
+      *  every terminal position by outcome, then expands each empty
+      *  cell as a child move and recurses -- the same do/undo style
+      *  NegaMax uses, minus the alpha-beta bookkeeping, since this is
+      *  a census of the whole tree rather than a search of it.  Stops
+      *  expanding once a position is terminal, the same convention
+      *  GameValue/NegaMax already use.
+      ******************************************************************
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 v0 PIC S9 COMP.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 winner-mark PIC S9 COMP.
+
+       LINKAGE SECTION.
+       COPY state.
+       COPY stats.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE stats-rec.
+
+       0000-MAIN.
+           ADD 1 TO stats-ply-count(move-count + 1)
+           ADD 1 TO stats-total-count
+
+           CALL "GameValue" USING
+             BY REFERENCE state
+             BY REFERENCE v0
+           IF v0 NOT EQUAL -2 THEN
+               IF v0 EQUAL 0 THEN
+                   ADD 1 TO stats-draw-count
+               ELSE
+                   IF v0 EQUAL 1 THEN
+                       MOVE on-move TO winner-mark
+                   ELSE
+                       COMPUTE winner-mark = -on-move
+                   END-IF
+                   IF winner-mark EQUAL 1 THEN
+                       ADD 1 TO stats-x-win-count
+                   ELSE
+                       ADD 1 TO stats-o-win-count
+                   END-IF
+               END-IF
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   IF b-elem(r, c) EQUAL 0 THEN
+                       MOVE on-move TO b-elem(r, c)
+                       COMPUTE on-move = -on-move
+                       ADD 1 TO move-count
+                       CALL "Walk" USING
+                         BY REFERENCE state
+                         BY REFERENCE stats-rec
+                       SUBTRACT 1 FROM move-count
+                       COMPUTE on-move = -on-move
+                       MOVE 0 TO b-elem(r, c)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT PROGRAM.
+
+       END PROGRAM Walk.
