@@ -1,5 +1,23 @@
        01 state.
            05 on-move PIC S9 VALUE 1.
+           05 blunder-pct PIC 999 VALUE 0.
+      *    Effective playing grid is the top-left board-size x
+      *    board-size corner of the physical 3x3 board below; cells
+      *    outside it must stay 0.  board-size is informational/
+      *    validated by ValidateState, not an OCCURS ... DEPENDING ON
+      *    bound -- RECORDING MODE IS F sequential files (TTTIN and
+      *    every other fixed-length file format in this system) cannot
+      *    hold a variable-length ODO record, so the physical board
+      *    stays a fixed 3x3 and board-size only ever ranges 1 to 3.
+           05 board-size PIC 9 VALUE 3.
            05 board.
                10 b-row OCCURS 3 TIMES.
                    15 b-elem PIC S9 VALUE 0 OCCURS 3 TIMES.
+           05 move-count PIC 9 VALUE 0.
+           05 move-log OCCURS 9 TIMES.
+               10 log-row PIC 9 VALUE 0.
+               10 log-col PIC 9 VALUE 0.
+               10 log-side PIC S9 VALUE 0.
+           05 game-id PIC X(10) VALUE SPACES.
+           05 date-played PIC 9(8) VALUE 0.
+           05 source-system-id PIC X(8) VALUE SPACES.
