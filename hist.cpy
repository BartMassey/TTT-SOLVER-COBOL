@@ -0,0 +1,13 @@
+       01 hist-rec.
+           05 hist-game-id PIC X(10).
+           05 hist-date-played PIC 9(8).
+           05 hist-on-move PIC S9 SIGN IS LEADING SEPARATE.
+           05 hist-board PIC X(9).
+           05 hist-move-row PIC 9.
+           05 hist-move-col PIC 9.
+           05 hist-value PIC S9 SIGN IS LEADING SEPARATE.
+           05 hist-outcome PIC X(4).
+           05 hist-node-count PIC 9(9).
+           05 hist-source-system-id PIC X(8).
+           05 hist-move-log-disp PIC X(70).
+           05 hist-board-size PIC 9.
