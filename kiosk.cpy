@@ -0,0 +1,6 @@
+       01 kiosk-rec.
+           05 kiosk-game-id PIC X(10).
+           05 kiosk-on-move PIC S9.
+           05 kiosk-board.
+               10 kiosk-b-row OCCURS 3 TIMES.
+                   15 kiosk-b-elem PIC S9 OCCURS 3 TIMES.
