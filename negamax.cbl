@@ -2,53 +2,244 @@
        PROGRAM-ID. NegaMax IS RECURSIVE.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 v0 PIC S9 COMP.
-
        LOCAL-STORAGE SECTION.
+       01 v0 PIC S9 COMP.
+       01 child-row PIC 9 COMP.
+       01 child-col PIC 9 COMP.
+       01 child-alpha PIC S9 COMP.
+       01 child-beta PIC S9 COMP.
        01 v PIC S9 COMP.
        01 r PIC 9 COMP.
        01 c PIC 9 COMP.
+       01 best-r PIC 9 COMP VALUE 0.
+       01 best-c PIC 9 COMP VALUE 0.
+       01 child-node-count PIC 9(9) COMP.
+       01 orig-alpha PIC S9 COMP.
+       01 cache-found-sw PIC X.
+       01 cache-result PIC S9 COMP.
+       01 cache-move-row PIC 9 COMP.
+       01 cache-move-col PIC 9 COMP.
+       01 blunder-roll PIC 999 COMP.
+       01 legal-r PIC 9 COMP OCCURS 9 TIMES.
+       01 legal-c PIC 9 COMP OCCURS 9 TIMES.
+       01 legal-count PIC 9 COMP.
+       01 chosen-idx PIC 9 COMP.
+      *    Grouped so the recursive CALL below passes one unambiguous
+      *    group-level argument instead of two bare OCCURS items --
+      *    an unsubscripted OCCURS item passed BY REFERENCE is
+      *    ambiguous (whole table vs. element 1) in the default
+      *    dialect; wrapping it in an enclosing group sidesteps that.
+       01 child-pv-arg-group.
+           05 child-pv-row PIC 9 COMP OCCURS 9 TIMES.
+           05 child-pv-col PIC 9 COMP OCCURS 9 TIMES.
+       01 child-pv-length PIC 9 COMP.
+       01 best-pv-row PIC 9 COMP OCCURS 9 TIMES.
+       01 best-pv-col PIC 9 COMP OCCURS 9 TIMES.
+       01 best-pv-length PIC 9 COMP VALUE 0.
+       01 pv-idx PIC 9 COMP.
 
        LINKAGE SECTION.
        COPY state.
        01 result PIC S9 COMP.
+       01 move-row PIC 9 COMP.
+       01 move-col PIC 9 COMP.
+       01 alpha PIC S9 COMP.
+       01 beta PIC S9 COMP.
+       01 node-count PIC 9(9) COMP.
+      *    Grouped for the same reason as child-pv-arg-group above --
+      *    callers pass this one group rather than two bare OCCURS
+      *    items, which would otherwise be ambiguous as a CALL
+      *    argument.
+       01 pv-arg-group.
+           05 pv-row-arg PIC 9 COMP OCCURS 9 TIMES.
+           05 pv-col-arg PIC 9 COMP OCCURS 9 TIMES.
+       01 pv-length-arg PIC 9 COMP.
 
        PROCEDURE DIVISION USING
          BY REFERENCE state
-         BY REFERENCE result.
+         BY REFERENCE result
+         BY REFERENCE move-row
+         BY REFERENCE move-col
+         BY REFERENCE alpha
+         BY REFERENCE beta
+         BY REFERENCE node-count
+         BY REFERENCE pv-arg-group
+         BY REFERENCE pv-length-arg.
+
+           CALL "TransCache" USING
+             BY REFERENCE state
+             BY CONTENT "L"
+             BY REFERENCE cache-found-sw
+             BY REFERENCE cache-result
+             BY REFERENCE cache-move-row
+             BY REFERENCE cache-move-col
+           IF cache-found-sw = "Y" THEN
+               MOVE cache-result TO result
+               MOVE cache-move-row TO move-row
+               MOVE cache-move-col TO move-col
+      *        TransCache does not store the line leading to its result,
+      *        only the move itself, so a cache hit's PV is just that
+      *        one move rather than the full continuation to a terminal.
+               MOVE 1 TO pv-length-arg
+               MOVE move-row TO pv-row-arg(1)
+               MOVE move-col TO pv-col-arg(1)
+               PERFORM 3000-APPLY-BLUNDER
+               EXIT PROGRAM
+           END-IF
 
            CALL "GameValue" USING
              BY REFERENCE state
              BY REFERENCE v0
+           ADD 1 TO node-count
            IF v0 NOT EQUAL -2 THEN
                MOVE v0 TO result
+               MOVE 0 TO move-row move-col
+               MOVE 0 TO pv-length-arg
+               CALL "TransCache" USING
+                 BY REFERENCE state
+                 BY CONTENT "S"
+                 BY REFERENCE cache-found-sw
+                 BY REFERENCE result
+                 BY REFERENCE move-row
+                 BY REFERENCE move-col
                EXIT PROGRAM
            END-IF
 
-           MOVE -1 TO v
-           PERFORM TEST AFTER VARYING r FROM 1 BY 1 UNTIL r = 3
-               PERFORM TEST AFTER VARYING c FROM 1 BY 1 UNTIL c = 3
-                   IF b-elem(r, c) EQUALS 0 THEN
+           MOVE alpha TO orig-alpha
+      *    -2 (lower than any real result) rather than -1, so that a
+      *    forced loss -- where every legal move ties at the worst
+      *    real value, -1 -- still records the first legal move tried
+      *    instead of leaving move-row/move-col at 0.
+           MOVE -2 TO v
+           MOVE 0 TO best-r best-c
+           PERFORM TEST AFTER VARYING r FROM 1 BY 1 UNTIL
+               r = board-size OR alpha NOT LESS THAN beta
+               PERFORM TEST AFTER VARYING c FROM 1 BY 1 UNTIL
+                   c = board-size OR alpha NOT LESS THAN beta
+                   IF b-elem(r, c) EQUAL 0 THEN
       *                Evaluate move with do-undo.
-                       COMPUTE on-move EQUALS -on-move
                        MOVE on-move TO b-elem(r, c)
+                       COMPUTE on-move = -on-move
+                       COMPUTE child-alpha = -beta
+                       COMPUTE child-beta = -alpha
+                       MOVE 0 TO child-node-count
                        CALL "NegaMax" USING
                          BY REFERENCE state
                          BY REFERENCE v0
-                       COMPUTE v0 EQUALS -v0
-                       COMPUTE on-move EQUALS -on-move
+                         BY REFERENCE child-row
+                         BY REFERENCE child-col
+                         BY REFERENCE child-alpha
+                         BY REFERENCE child-beta
+                         BY REFERENCE child-node-count
+                         BY REFERENCE child-pv-arg-group
+                         BY REFERENCE child-pv-length
+                       COMPUTE v0 = -v0
+                       COMPUTE on-move = -on-move
                        MOVE 0 TO b-elem(r, c)
+                       ADD child-node-count TO node-count
 
-      *                Capture maximum.
+      *                Capture maximum and the move that produced it,
+      *                plus that child's own best-reply line so the
+      *                full principal variation can be assembled once
+      *                the search settles on a best move.
                        IF v0 GREATER THAN v THEN
                            MOVE v0 TO v
+                           MOVE r TO best-r
+                           MOVE c TO best-c
+                           MOVE child-pv-length TO best-pv-length
+                           PERFORM VARYING pv-idx FROM 1 BY 1
+                               UNTIL pv-idx > child-pv-length
+                               MOVE child-pv-row(pv-idx)
+                                   TO best-pv-row(pv-idx)
+                               MOVE child-pv-col(pv-idx)
+                                   TO best-pv-col(pv-idx)
+                           END-PERFORM
+                       END-IF
+                       IF v GREATER THAN alpha THEN
+                           MOVE v TO alpha
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
 
            MOVE v TO result
+           MOVE best-r TO move-row
+           MOVE best-c TO move-col
+
+      *    The principal variation is this node's own best move
+      *    followed by the best-reply line its chosen child reported.
+           MOVE best-r TO pv-row-arg(1)
+           MOVE best-c TO pv-col-arg(1)
+           COMPUTE pv-length-arg = best-pv-length + 1
+           PERFORM VARYING pv-idx FROM 1 BY 1
+               UNTIL pv-idx > best-pv-length
+               MOVE best-pv-row(pv-idx) TO pv-row-arg(pv-idx + 1)
+               MOVE best-pv-col(pv-idx) TO pv-col-arg(pv-idx + 1)
+           END-PERFORM
+
+      *    Only an exact value (inside the window actually searched)
+      *    is safe to reuse under a different alpha-beta window later.
+           IF v GREATER THAN orig-alpha AND v LESS THAN beta THEN
+               CALL "TransCache" USING
+                 BY REFERENCE state
+                 BY CONTENT "S"
+                 BY REFERENCE cache-found-sw
+                 BY REFERENCE result
+                 BY REFERENCE move-row
+                 BY REFERENCE move-col
+           END-IF
+           PERFORM 3000-APPLY-BLUNDER
            EXIT PROGRAM.
 
+      *    Imperfect-play mode.  With probability BLUNDER-PCT (a
+      *    percentage carried on the state record), override the move
+      *    just selected with a uniformly random legal cell instead of
+      *    the best one found above -- the same way a kiosk operator
+      *    might occasionally play a weaker move.  RESULT is left
+      *    alone, so the true game value of the position is always
+      *    reported even when the recommended move is a blunder; a
+      *    recursive child's move-row/move-col are never consulted by
+      *    its caller (only its RESULT feeds the parent's search), so
+      *    rolling the blunder at every recursion level is harmless --
+      *    only the final move handed back to the top-level caller is
+      *    ever actually used.
+       3000-APPLY-BLUNDER.
+           IF blunder-pct = 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE blunder-roll = FUNCTION RANDOM * 100
+           IF blunder-roll NOT < blunder-pct THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO legal-count
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > board-size
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > board-size
+                   IF b-elem(r, c) EQUAL 0 THEN
+                       ADD 1 TO legal-count
+                       MOVE r TO legal-r(legal-count)
+                       MOVE c TO legal-c(legal-count)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF legal-count = 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE chosen-idx = FUNCTION RANDOM * legal-count + 1
+           IF chosen-idx > legal-count THEN
+               MOVE legal-count TO chosen-idx
+           END-IF
+           MOVE legal-r(chosen-idx) TO move-row
+           MOVE legal-c(chosen-idx) TO move-col
+
+      *    The PV built above assumed the best move, not the random
+      *    one just substituted -- the rest of that line no longer
+      *    corresponds to any real continuation from here, so the
+      *    published PV is truncated to just the blundered move.
+           MOVE 1 TO pv-length-arg
+           MOVE move-row TO pv-row-arg(1)
+           MOVE move-col TO pv-col-arg(1).
+
        END PROGRAM NegaMax.
