@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTNITE.
+
+      ******************************************************************
+      *  Nightly integration job.  Reads the kiosk system's drop file
+      *  of positions (TTTDROP, GAME-ID keyed, its own simple layout --
+      *  no move-log/provenance/blunder-pct, since the kiosk has none
+      *  of that to send), runs each one through the same ValidateState
+      *  /NegaMax pair the batch job and TTTMAINT use, and writes one
+      *  recommendation record per input, keyed by GAME-ID, back out to
+      *  TTTRESP for the kiosk to pick up.  Solved positions are also
+      *  appended to TTTHIST so TTTRPT01 rolls kiosk volume into the
+      *  same daily summary as batch volume.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ttt-drop ASSIGN TO "TTTDROP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-drop-status.
+           SELECT ttt-resp ASSIGN TO "TTTRESP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-resp-status.
+           SELECT ttt-hist ASSIGN TO "TTTHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-hist-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ttt-drop
+           RECORDING MODE IS F.
+       COPY kiosk.
+
+       FD  ttt-resp
+           RECORDING MODE IS F.
+       01 resp-line PIC X(80).
+
+       FD  ttt-hist
+           RECORDING MODE IS F.
+       COPY hist.
+
+       WORKING-STORAGE SECTION.
+       COPY state.
+       COPY resp.
+
+       01 ws-drop-status PIC XX VALUE SPACES.
+       01 ws-resp-status PIC XX VALUE SPACES.
+       01 ws-hist-status PIC XX VALUE SPACES.
+       01 ws-eof-sw PIC X VALUE "N".
+           88 end-of-drop VALUE "Y".
+
+       01 ws-valid-sw PIC X.
+       01 ws-reject-reason PIC X(40).
+
+       01 ws-game-value PIC S9 COMP.
+       01 ws-move-row PIC 9 COMP.
+       01 ws-move-col PIC 9 COMP.
+       01 ws-alpha PIC S9 COMP.
+       01 ws-beta PIC S9 COMP.
+       01 ws-node-count PIC 9(9) COMP.
+       01 ws-board-disp PIC X(9).
+       01 ws-outcome-lit PIC X(4).
+      *    Grouped so the CALL "NegaMax" below passes one unambiguous
+      *    group-level argument instead of two bare OCCURS items --
+      *    an unsubscripted OCCURS item passed BY REFERENCE is
+      *    ambiguous (whole table vs. element 1) in the default
+      *    dialect; wrapping it in an enclosing group sidesteps that.
+       01 ws-pv-arg-group.
+           05 ws-pv-row PIC 9 COMP OCCURS 9 TIMES.
+           05 ws-pv-col PIC 9 COMP OCCURS 9 TIMES.
+       01 ws-pv-length PIC 9 COMP.
+       01 ws-move-log-disp PIC X(70) VALUE SPACES.
+       01 ws-move-log-disp-ptr PIC 9(4) COMP.
+       01 log-idx PIC 9 COMP.
+       01 disp-log-row PIC 9.
+       01 disp-log-col PIC 9.
+       01 ws-log-side-lit PIC X.
+
+       01 ws-cache-found-sw PIC X.
+       01 ws-cache-result PIC S9 COMP.
+       01 ws-cache-move-row PIC 9 COMP.
+       01 ws-cache-move-col PIC 9 COMP.
+
+       01 ws-rec-no PIC 9(6) VALUE 0.
+       01 ws-win-count PIC 9(6) VALUE 0.
+       01 ws-draw-count PIC 9(6) VALUE 0.
+       01 ws-loss-count PIC 9(6) VALUE 0.
+       01 ws-reject-count PIC 9(6) VALUE 0.
+
+       01 ws-current-date.
+           05 ws-cd-yyyy PIC 9(4).
+           05 ws-cd-mm PIC 9(2).
+           05 ws-cd-dd PIC 9(2).
+
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 disp-idx PIC 9 COMP.
+
+       01 ws-audit-job-name PIC X(8) VALUE "TTTNITE".
+       01 ws-audit-input-source PIC X(20) VALUE "TTTDROP".
+       01 ws-audit-position-count PIC 9(9) COMP.
+       01 ws-audit-outcome PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-WRITE-HEADING
+
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL end-of-drop
+               ADD 1 TO ws-rec-no
+               PERFORM 2000-PROCESS-RECORD
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+           PERFORM 0950-SET-RETURN-CODE
+           PERFORM 0975-WRITE-AUDIT-LOG
+           CALL "TransCache" USING
+             BY REFERENCE state
+             BY CONTENT "C"
+             BY REFERENCE ws-cache-found-sw
+             BY REFERENCE ws-cache-result
+             BY REFERENCE ws-cache-move-row
+             BY REFERENCE ws-cache-move-col
+           CLOSE ttt-drop ttt-resp ttt-hist
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT ttt-drop
+           IF ws-drop-status NOT = "00" THEN
+               DISPLAY "TTTNITE: unable to open TTTDROP, status "
+                   ws-drop-status
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ttt-resp
+           IF ws-resp-status NOT = "00" THEN
+               DISPLAY "TTTNITE: unable to open TTTRESP, status "
+                   ws-resp-status
+               CLOSE ttt-drop
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ttt-hist
+           IF ws-hist-status = "35" THEN
+               OPEN OUTPUT ttt-hist
+               CLOSE ttt-hist
+               OPEN EXTEND ttt-hist
+           END-IF
+           IF ws-hist-status NOT = "00" THEN
+               DISPLAY "TTTNITE: unable to open TTTHIST, status "
+                   ws-hist-status
+               CLOSE ttt-drop ttt-resp
+               STOP RUN
+           END-IF.
+
+      *    TTTRESP is a fixed-position file the kiosk reads one
+      *    resp-rec per GAME-ID -- a heading/trailer line here would
+      *    break positional parsing of that file, so the run banner
+      *    goes to DISPLAY (the operational/status channel this
+      *    program already uses) instead of into ttt-resp.
+       0200-WRITE-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date
+           DISPLAY "TTTNITE KIOSK RESPONSE  RUN DATE " ws-cd-yyyy "-"
+               ws-cd-mm "-" ws-cd-dd.
+
+       1000-READ-NEXT.
+           READ ttt-drop
+               AT END SET end-of-drop TO TRUE
+           END-READ.
+
+      *    The kiosk drop record carries only GAME-ID, ON-MOVE, and the
+      *    board -- everything else on the internal state record is
+      *    set to this job's own defaults before the position is run
+      *    through the same ValidateState/NegaMax pair as every other
+      *    entry point.
+       2000-PROCESS-RECORD.
+           INITIALIZE state
+           MOVE 1 TO on-move
+           MOVE 3 TO board-size
+           MOVE kiosk-game-id TO game-id
+           MOVE kiosk-on-move TO on-move
+           MOVE FUNCTION CURRENT-DATE(1:8) TO date-played
+           MOVE "KIOSK" TO source-system-id
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   MOVE kiosk-b-elem(r, c) TO b-elem(r, c)
+               END-PERFORM
+           END-PERFORM
+
+           CALL "ValidateState" USING
+             BY REFERENCE state
+             BY REFERENCE ws-valid-sw
+             BY REFERENCE ws-reject-reason
+
+           IF ws-valid-sw NOT = "Y" THEN
+               ADD 1 TO ws-reject-count
+               PERFORM 2100-WRITE-REJECT-RESP
+           ELSE
+               MOVE -1 TO ws-alpha
+               MOVE 1 TO ws-beta
+               MOVE 0 TO ws-node-count
+               CALL "NegaMax" USING
+                 BY REFERENCE state
+                 BY REFERENCE ws-game-value
+                 BY REFERENCE ws-move-row
+                 BY REFERENCE ws-move-col
+                 BY REFERENCE ws-alpha
+                 BY REFERENCE ws-beta
+                 BY REFERENCE ws-node-count
+                 BY REFERENCE ws-pv-arg-group
+                 BY REFERENCE ws-pv-length
+               PERFORM 2200-TALLY-OUTCOME
+               PERFORM 2300-WRITE-RESP
+               PERFORM 2400-WRITE-HISTORY
+           END-IF.
+
+       2100-WRITE-REJECT-RESP.
+           MOVE kiosk-game-id TO resp-game-id
+           MOVE "N" TO resp-status
+           MOVE 0 TO resp-move-row resp-move-col
+           MOVE 0 TO resp-value
+           MOVE SPACES TO resp-outcome
+           MOVE ws-reject-reason TO resp-reason
+           MOVE kiosk-resp-rec TO resp-line
+           WRITE resp-line.
+
+       2200-TALLY-OUTCOME.
+           EVALUATE ws-game-value
+               WHEN 1
+                   ADD 1 TO ws-win-count
+                   MOVE "WIN " TO ws-outcome-lit
+               WHEN 0
+                   ADD 1 TO ws-draw-count
+                   MOVE "DRAW" TO ws-outcome-lit
+               WHEN -1
+                   ADD 1 TO ws-loss-count
+                   MOVE "LOSS" TO ws-outcome-lit
+           END-EVALUATE.
+
+       2300-WRITE-RESP.
+           MOVE kiosk-game-id TO resp-game-id
+           MOVE "Y" TO resp-status
+           MOVE ws-move-row TO resp-move-row
+           MOVE ws-move-col TO resp-move-col
+           MOVE ws-game-value TO resp-value
+           MOVE ws-outcome-lit TO resp-outcome
+           MOVE SPACES TO resp-reason
+           MOVE kiosk-resp-rec TO resp-line
+           WRITE resp-line.
+
+       2400-WRITE-HISTORY.
+           MOVE SPACES TO ws-board-disp
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   COMPUTE disp-idx = (r - 1) * 3 + c
+                   EVALUATE b-elem(r, c)
+                       WHEN 0
+                           MOVE "0" TO ws-board-disp(disp-idx:1)
+                       WHEN 1
+                           MOVE "1" TO ws-board-disp(disp-idx:1)
+                       WHEN OTHER
+                           MOVE "2" TO ws-board-disp(disp-idx:1)
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM 2450-BUILD-MOVE-LOG-DISPLAY
+
+           MOVE game-id TO hist-game-id
+           MOVE date-played TO hist-date-played
+           MOVE on-move TO hist-on-move
+           MOVE ws-board-disp TO hist-board
+           MOVE ws-move-row TO hist-move-row
+           MOVE ws-move-col TO hist-move-col
+           MOVE ws-game-value TO hist-value
+           MOVE ws-outcome-lit TO hist-outcome
+           MOVE ws-node-count TO hist-node-count
+           MOVE source-system-id TO hist-source-system-id
+           MOVE ws-move-log-disp TO hist-move-log-disp
+           MOVE board-size TO hist-board-size
+           WRITE hist-rec.
+
+      *    The kiosk drop record carries no move-log of its own (see
+      *    this program's header), so move-count is always 0 here and
+      *    this renders as spaces -- kept for consistency with
+      *    hist-move-log-disp's meaning on TTTHIST records written by
+      *    every other entry point, and in case a future kiosk feed
+      *    version starts sending one.
+       2450-BUILD-MOVE-LOG-DISPLAY.
+           MOVE SPACES TO ws-move-log-disp
+           MOVE 1 TO ws-move-log-disp-ptr
+           PERFORM VARYING log-idx FROM 1 BY 1
+               UNTIL log-idx > move-count
+               MOVE log-row(log-idx) TO disp-log-row
+               MOVE log-col(log-idx) TO disp-log-col
+               IF log-side(log-idx) = 1 THEN
+                   MOVE "X" TO ws-log-side-lit
+               ELSE
+                   MOVE "O" TO ws-log-side-lit
+               END-IF
+               STRING "(" disp-log-row "," disp-log-col ":"
+                   ws-log-side-lit ")"
+                   DELIMITED BY SIZE
+                   INTO ws-move-log-disp
+                   WITH POINTER ws-move-log-disp-ptr
+           END-PERFORM.
+
+      *    Same reasoning as 0200-WRITE-HEADING -- this run-level
+      *    summary is not a kiosk response record, so it goes to
+      *    DISPLAY rather than into ttt-resp.
+       0900-WRITE-SUMMARY.
+           DISPLAY "WINS=" ws-win-count " DRAWS=" ws-draw-count
+               " LOSSES=" ws-loss-count " REJECTS=" ws-reject-count.
+
+      *    RETURN-CODE follows the same convention as the batch job:
+      *    8 if any kiosk drop position was rejected, else 4 if any
+      *    solved to a forced loss, else 0.
+       0950-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN ws-reject-count > 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN ws-loss-count > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+      *    One audit record per run, written after RETURN-CODE is set
+      *    so the outcome summary reflects the same severity tier
+      *    operations sees from the return code.
+       0975-WRITE-AUDIT-LOG.
+           MOVE ws-rec-no TO ws-audit-position-count
+           EVALUATE RETURN-CODE
+               WHEN 8
+                   MOVE "REJECTS   " TO ws-audit-outcome
+               WHEN 4
+                   MOVE "LOSSES    " TO ws-audit-outcome
+               WHEN OTHER
+                   MOVE "OK        " TO ws-audit-outcome
+           END-EVALUATE
+           CALL "AuditLog" USING
+             BY REFERENCE ws-audit-job-name
+             BY REFERENCE ws-audit-input-source
+             BY REFERENCE ws-audit-position-count
+             BY REFERENCE ws-audit-outcome.
+
+       END PROGRAM TTTNITE.
