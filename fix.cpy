@@ -0,0 +1,12 @@
+       01 fix-rec.
+           05 fix-case-id PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 fix-on-move PIC S9 SIGN IS LEADING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 fix-board PIC X(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 fix-expected-value PIC S9 SIGN IS LEADING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 fix-expected-row PIC 9.
+           05 FILLER PIC X VALUE SPACE.
+           05 fix-expected-col PIC 9.
