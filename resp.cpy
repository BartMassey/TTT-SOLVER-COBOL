@@ -0,0 +1,13 @@
+       01 kiosk-resp-rec.
+           05 resp-game-id PIC X(10).
+           05 resp-status PIC X.
+           05 FILLER PIC X VALUE SPACE.
+           05 resp-move-row PIC 9.
+           05 FILLER PIC X VALUE SPACE.
+           05 resp-move-col PIC 9.
+           05 FILLER PIC X VALUE SPACE.
+           05 resp-value PIC S9 SIGN IS LEADING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 resp-outcome PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 resp-reason PIC X(40).
