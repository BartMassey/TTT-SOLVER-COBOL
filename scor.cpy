@@ -0,0 +1,4 @@
+       01 scor-rec.
+           05 scor-win-pts PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 scor-draw-pts PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 scor-loss-pts PIC S9(4) SIGN IS LEADING SEPARATE.
